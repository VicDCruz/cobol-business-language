@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared customer/party record layout: name, numeric code, note.
+      * COPY CUSTREC REPLACING ==:REC:== BY ==<record-name>==.
+      ******************************************************************
+       01 :REC:.
+           05 CUST-NAME PIC X(20).
+           05 CUST-CODE PIC 9(03).
+           05 CUST-NOTE PIC X(20).
