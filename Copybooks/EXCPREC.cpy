@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared exception-log record layout: timestamp, program,
+      * action, and a short free-form key. COPY EXCPREC REPLACING
+      * ==:REC:== BY ==<record-name>==.
+      ******************************************************************
+       01 :REC:.
+           05 EXC-TIMESTAMP  PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-TIME       PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-PROGRAM    PIC X(9).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-ACTION     PIC X(9).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-KEY        PIC X(10).
