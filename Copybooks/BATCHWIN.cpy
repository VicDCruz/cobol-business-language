@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Shared nightly-batch-window record layout: the date the window
+      * is open for, and the highest step number completed that date.
+      * COPY BATCHWIN REPLACING ==:REC:== BY ==<record-name>==.
+      ******************************************************************
+       01 :REC:.
+           05 BW-DATE  PIC 9(8).
+           05 FILLER   PIC X(1) VALUE SPACE.
+           05 BW-STEP  PIC 9(1).
