@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reusable file-driving loop template - the standard
+      *          OPEN / PERFORM UNTIL end-of-file / CLOSE shape used
+      *          throughout this system (FileHandling, WRITEVERB,
+      *          BalanceReport, MARKUP1, GRADE-BATCH, ...), written
+      *          out once on its own using PERFORM-UNTIL's WITH TEST
+      *          BEFORE idiom for the EOF-driven pass and
+      *          PERFORM-TIMES' counted style to cap how many records
+      *          a single run will read, so a chunked/bounded read can
+      *          be modelled on this program instead of on any one of
+      *          the file-processing programs above.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-LOOP-TEMPLATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT LOOP-FILE ASSIGN TO "Loopfile.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOOP-FILESTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOOP-FILE.
+       01 LOOP-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 LOOP-FILESTATUS PIC X(02).
+       01 LOOP-EOF PIC X VALUE 'N'.
+           88 LOOP-END-OF-FILE VALUE 'Y'.
+       01 WS-MAX-RECORDS PIC 9(5) VALUE 5.
+       01 WS-RECORDS-READ PIC 9(5) VALUE ZERO.
+
+      ******************************************************************
+      *    THE TEMPLATE LOOP - COPY THIS SHAPE INTO ANY NEW FILE-
+      *    DRIVING PROGRAM:
+      *        PERFORM READ-RECORD-PARA WITH TEST BEFORE
+      *            UNTIL LOOP-END-OF-FILE
+      *               OR WS-RECORDS-READ >= WS-MAX-RECORDS
+      *    THE "OR WS-RECORDS-READ >= WS-MAX-RECORDS" LEG IS OPTIONAL -
+      *    DROP IT FOR A PLAIN, UNBOUNDED READ-TO-EOF LOOP, OR RAISE
+      *    WS-MAX-RECORDS TO CHUNK THROUGH A LARGE FILE ONE BATCH AT A
+      *    TIME ACROSS SEVERAL RUNS.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       OPEN INPUT LOOP-FILE.
+       IF LOOP-FILESTATUS NOT = "00"
+           DISPLAY " LOOP FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " LOOP-FILESTATUS
+       ELSE
+           PERFORM READ-RECORD-PARA WITH TEST BEFORE
+               UNTIL LOOP-END-OF-FILE
+                  OR WS-RECORDS-READ >= WS-MAX-RECORDS
+           CLOSE LOOP-FILE
+           DISPLAY "RECORDS READ THIS RUN: " WS-RECORDS-READ
+       END-IF.
+       STOP RUN.
+
+       READ-RECORD-PARA.
+       READ LOOP-FILE INTO LOOP-LINE
+           AT END
+               SET LOOP-END-OF-FILE TO TRUE
+           NOT AT END
+               ADD 1 TO WS-RECORDS-READ
+               DISPLAY "RECORD " WS-RECORDS-READ " : " LOOP-LINE
+       END-READ.
+       END PROGRAM FILE-LOOP-TEMPLATE.
