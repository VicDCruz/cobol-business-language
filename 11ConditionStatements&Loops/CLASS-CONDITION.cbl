@@ -11,6 +11,10 @@
        WORKING-STORAGE SECTION.
        01 WS-NUM1 PIC X(9) VALUE 'ABCD'.
        01 WS-NUM2 PIC 9(9) VALUE 123456789.
+       01 WS-EDIT-FIELD PIC X(20).
+       01 WS-EDIT-LEN PIC 99.
+       01 WS-EDIT-TYPE PIC X(1).
+       01 WS-EDIT-VALID PIC X(1).
 
        PROCEDURE DIVISION.
        A000-FIRST-PARA.
@@ -24,5 +28,26 @@
        IF WS-NUM2 IS NUMERIC THEN
        DISPLAY 'WS-NUM2 IS NUMERIC'.
 
+      *    SAME TWO CHECKS AGAIN, VIA THE SHARED INPUT-EDIT ROUTINE
+       MOVE SPACES TO WS-EDIT-FIELD.
+       MOVE WS-NUM1 TO WS-EDIT-FIELD.
+       MOVE 9 TO WS-EDIT-LEN.
+       MOVE 'A' TO WS-EDIT-TYPE.
+       CALL "INPUT-EDIT" USING WS-EDIT-FIELD, WS-EDIT-LEN,
+           WS-EDIT-TYPE, WS-EDIT-VALID.
+       IF WS-EDIT-VALID = 'Y'
+           DISPLAY 'WS-NUM1 PASSES SHARED ALPHA EDIT'
+       END-IF.
+
+       MOVE SPACES TO WS-EDIT-FIELD.
+       MOVE WS-NUM2 TO WS-EDIT-FIELD.
+       MOVE 9 TO WS-EDIT-LEN.
+       MOVE 'N' TO WS-EDIT-TYPE.
+       CALL "INPUT-EDIT" USING WS-EDIT-FIELD, WS-EDIT-LEN,
+           WS-EDIT-TYPE, WS-EDIT-VALID.
+       IF WS-EDIT-VALID = 'Y'
+           DISPLAY 'WS-NUM2 PASSES SHARED NUMERIC EDIT'
+       END-IF.
+
        STOP RUN.
        END PROGRAM CLASS-CONDITION.
