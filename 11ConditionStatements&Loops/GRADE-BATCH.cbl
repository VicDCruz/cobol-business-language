@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch grader - reads a student score file and applies
+      *          CONDITION-NAME's grade-band 88-level tests (FAIL,
+      *          PASS, MERIT, DISTINCTION) to each score, writing a
+      *          graded report plus a pass-rate summary.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT STUDENT-FILE ASSIGN TO "Students.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STU-FILESTATUS.
+       SELECT GRADE-REPORT ASSIGN TO "Grades.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-LINE PIC X(20).
+       FD GRADE-REPORT.
+       01 RPT-LINE PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WS-NUM PIC 9(3).
+       88 FAIL VALUES ARE 000 THRU 040.
+       88 PASS VALUES ARE 041 THRU 069.
+       88 MERIT VALUES ARE 070 THRU 084.
+       88 DISTINCTION VALUES ARE 085 THRU 100.
+
+       01 STU-FILESTATUS PIC X(02).
+       01 RPT-FILESTATUS PIC X(02).
+       01 STU-EOF PIC X VALUE 'N'.
+           88 STU-END-OF-FILE VALUE 'Y'.
+       01 WS-STUDENT-ID PIC X(10).
+       01 WS-SCORE-TXT PIC X(10).
+       01 WS-EDIT-FIELD PIC X(20).
+       01 WS-EDIT-LEN PIC 99.
+       01 WS-EDIT-TYPE PIC X(1) VALUE 'N'.
+       01 WS-EDIT-VALID PIC X(1).
+       01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PASS-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-MERIT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DISTINCTION-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-FAIL-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PASS-RATE PIC 999V99 VALUE ZERO.
+       01 WS-TOTAL-PASSING PIC 9(5) VALUE ZERO.
+       01 RPT-DETAIL-LINE.
+           05 RPT-STUDENT-ID PIC X(12).
+           05 RPT-SCORE      PIC ZZ9.
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 RPT-RESULT     PIC X(11).
+       01 RPT-SUMMARY-LINE.
+           05 FILLER          PIC X(24) VALUE "STUDENTS GRADED  : ".
+           05 RPT-TOTAL-COUNT PIC ZZZZ9.
+       01 RPT-PASS-LINE.
+           05 FILLER          PIC X(24) VALUE "PASSED           : ".
+           05 RPT-PASS-COUNT  PIC ZZZZ9.
+       01 RPT-MERIT-LINE.
+           05 FILLER          PIC X(24) VALUE "MERIT            : ".
+           05 RPT-MERIT-COUNT PIC ZZZZ9.
+       01 RPT-DISTINCTION-LINE.
+           05 FILLER          PIC X(24) VALUE "DISTINCTION      : ".
+           05 RPT-DISTINCTION-COUNT PIC ZZZZ9.
+       01 RPT-FAIL-LINE.
+           05 FILLER          PIC X(24) VALUE "FAILED           : ".
+           05 RPT-FAIL-COUNT  PIC ZZZZ9.
+       01 RPT-RATE-LINE.
+           05 FILLER          PIC X(24) VALUE "PASS RATE %      : ".
+           05 RPT-PASS-RATE   PIC ZZ9.99.
+       01 RPT-REJECT-LINE.
+           05 FILLER          PIC X(24) VALUE "REJECTED (BAD SCORE) : ".
+           05 RPT-REJECT-COUNT PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       OPEN INPUT STUDENT-FILE.
+       IF STU-FILESTATUS NOT = "00"
+           DISPLAY " STUDENT FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " STU-FILESTATUS
+       ELSE
+           OPEN OUTPUT GRADE-REPORT
+           PERFORM GRADE-STUDENT-PARA THRU GRADE-STUDENT-EXIT
+               UNTIL STU-END-OF-FILE
+           PERFORM WRITE-SUMMARY-PARA
+           CLOSE STUDENT-FILE
+           CLOSE GRADE-REPORT
+       END-IF.
+       STOP RUN.
+
+       GRADE-STUDENT-PARA.
+       READ STUDENT-FILE INTO STUDENT-LINE
+           AT END
+               SET STU-END-OF-FILE TO TRUE
+           NOT AT END
+               UNSTRING STUDENT-LINE DELIMITED BY SPACE
+                   INTO WS-STUDENT-ID WS-SCORE-TXT
+               MOVE SPACES TO WS-EDIT-FIELD
+               MOVE FUNCTION TRIM(WS-SCORE-TXT) TO WS-EDIT-FIELD
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SCORE-TXT))
+                   TO WS-EDIT-LEN
+               CALL "INPUT-EDIT" USING WS-EDIT-FIELD, WS-EDIT-LEN,
+                   WS-EDIT-TYPE, WS-EDIT-VALID
+               IF WS-EDIT-VALID NOT = 'Y'
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE WS-STUDENT-ID TO RPT-STUDENT-ID
+                   MOVE ZEROES TO RPT-SCORE
+                   MOVE "REJECTED" TO RPT-RESULT
+                   WRITE RPT-LINE FROM RPT-DETAIL-LINE
+                   GO TO GRADE-STUDENT-EXIT
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-SCORE-TXT) TO WS-NUM
+               ADD 1 TO WS-STUDENT-COUNT
+               MOVE WS-STUDENT-ID TO RPT-STUDENT-ID
+               MOVE WS-NUM TO RPT-SCORE
+               IF PASS
+                   ADD 1 TO WS-PASS-COUNT
+                   MOVE "PASS" TO RPT-RESULT
+               END-IF
+               IF MERIT
+                   ADD 1 TO WS-MERIT-COUNT
+                   MOVE "MERIT" TO RPT-RESULT
+               END-IF
+               IF DISTINCTION
+                   ADD 1 TO WS-DISTINCTION-COUNT
+                   MOVE "DISTINCTION" TO RPT-RESULT
+               END-IF
+               IF FAIL
+                   ADD 1 TO WS-FAIL-COUNT
+                   MOVE "FAIL" TO RPT-RESULT
+               END-IF
+               WRITE RPT-LINE FROM RPT-DETAIL-LINE
+       END-READ.
+       GRADE-STUDENT-EXIT.
+       EXIT.
+
+       WRITE-SUMMARY-PARA.
+       MOVE WS-STUDENT-COUNT TO RPT-TOTAL-COUNT
+       WRITE RPT-LINE FROM RPT-SUMMARY-LINE
+       MOVE WS-PASS-COUNT TO RPT-PASS-COUNT
+       WRITE RPT-LINE FROM RPT-PASS-LINE
+       MOVE WS-MERIT-COUNT TO RPT-MERIT-COUNT
+       WRITE RPT-LINE FROM RPT-MERIT-LINE
+       MOVE WS-DISTINCTION-COUNT TO RPT-DISTINCTION-COUNT
+       WRITE RPT-LINE FROM RPT-DISTINCTION-LINE
+       MOVE WS-FAIL-COUNT TO RPT-FAIL-COUNT
+       WRITE RPT-LINE FROM RPT-FAIL-LINE
+       MOVE WS-REJECT-COUNT TO RPT-REJECT-COUNT
+       WRITE RPT-LINE FROM RPT-REJECT-LINE
+       COMPUTE WS-TOTAL-PASSING =
+           WS-PASS-COUNT + WS-MERIT-COUNT + WS-DISTINCTION-COUNT
+       IF WS-STUDENT-COUNT > 0
+           COMPUTE WS-PASS-RATE ROUNDED =
+               ( WS-TOTAL-PASSING / WS-STUDENT-COUNT ) * 100
+       END-IF
+       MOVE WS-PASS-RATE TO RPT-PASS-RATE
+       WRITE RPT-LINE FROM RPT-RATE-LINE.
+       END PROGRAM GRADE-BATCH.
