@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared input-edit routine - tests a caller-supplied
+      *          field against CLASS-CONDITION's IS ALPHABETIC / IS
+      *          NUMERIC class conditions and hands back a single
+      *          Y/N verdict, so every program that edits input data
+      *          can share one routine instead of repeating the class
+      *          tests inline.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INPUT-EDIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LS-FIELD PIC X(20).
+       01 LS-FIELD-LEN PIC 99.
+       01 LS-EDIT-TYPE PIC X(1).
+           88 EDIT-ALPHA   VALUE 'A'.
+           88 EDIT-NUMERIC VALUE 'N'.
+       01 LS-VALID-FLAG PIC X(1).
+           88 FIELD-VALID   VALUE 'Y'.
+           88 FIELD-INVALID VALUE 'N'.
+       PROCEDURE DIVISION USING LS-FIELD, LS-FIELD-LEN, LS-EDIT-TYPE,
+               LS-VALID-FLAG.
+       MAIN-PARAGRAPH.
+       SET FIELD-INVALID TO TRUE.
+       IF EDIT-ALPHA
+           IF LS-FIELD(1:LS-FIELD-LEN) IS ALPHABETIC
+               SET FIELD-VALID TO TRUE
+           END-IF
+       END-IF.
+       IF EDIT-NUMERIC
+           IF LS-FIELD(1:LS-FIELD-LEN) IS NUMERIC
+               SET FIELD-VALID TO TRUE
+           END-IF
+       END-IF.
+       GOBACK.
+       END PROGRAM INPUT-EDIT.
