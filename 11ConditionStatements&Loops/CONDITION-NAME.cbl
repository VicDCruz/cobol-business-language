@@ -10,8 +10,10 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-NUM PIC 9(3).
-       88 PASS VALUES ARE 041 THRU 100.
-       88 FAIL VALUES ARE 000 THRU 40.
+       88 FAIL VALUES ARE 000 THRU 040.
+       88 PASS VALUES ARE 041 THRU 069.
+       88 MERIT VALUES ARE 070 THRU 084.
+       88 DISTINCTION VALUES ARE 085 THRU 100.
 
        PROCEDURE DIVISION.
        A000-FIRST-PARA.
@@ -21,6 +23,12 @@
        IF PASS
        DISPLAY 'Passed with ' WS-NUM ' marks'.
 
+       IF MERIT
+       DISPLAY 'MERIT with ' WS-NUM ' marks'.
+
+       IF DISTINCTION
+       DISPLAY 'DISTINCTION with ' WS-NUM ' marks'.
+
        IF FAIL
        DISPLAY 'FAILED with ' WS-NUM 'marks'.
 
