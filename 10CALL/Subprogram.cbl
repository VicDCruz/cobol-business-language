@@ -12,13 +12,17 @@
        LINKAGE SECTION.
        01 FULLNAME PIC X(12).
        01 PRODUCT PIC X(12).
-       PROCEDURE DIVISION USING FULLNAME, PRODUCT.
+       01 STATUS-CODE PIC X(2).
+      *    "00" = PURCHASE MADE, "01" = PRODUCT NOT BOUGHT
+       PROCEDURE DIVISION USING FULLNAME, PRODUCT, STATUS-CODE.
        MAIN-PROCEDURE.
            DISPLAY "THE NAME IS - " FULLNAME.
            DISPLAY "THE PRODUCT IS - " PRODUCT.
            IF PRODUCT = "BUTTER"
                DISPLAY FULLNAME " BOUGHT A LITTLE BIT OF " PRODUCT
+               MOVE "00" TO STATUS-CODE
            ELSE
                DISPLAY "NO! SHE DOESN'T BOUGHT " PRODUCT
+               MOVE "01" TO STATUS-CODE
            END-IF.
        END PROGRAM SUBPROGRAM.
