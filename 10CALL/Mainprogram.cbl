@@ -12,15 +12,48 @@
        77 PGM-NAME PICTURE X(10).
        01 A PIC X(12) VALUE "BETTY BOTTER".
        01 B PIC X(12) VALUE "BUTTER".
+       01 WS-PGM-TABLE.
+           05 WS-PGM-ENTRY OCCURS 3 TIMES.
+               10 WS-PGM-CODE   PIC X(12).
+               10 WS-PGM-TARGET PIC X(10).
+       01 WS-PGM-IDX PIC 9.
+       01 WS-PGM-FOUND PIC X VALUE 'N'.
+           88 PGM-FOUND VALUE 'Y'.
+       01 WS-STATUS-CODE PIC X(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE "SUBPROGRAM" TO PGM-NAME.
+           PERFORM LOAD-PGM-TABLE-PARA.
+           PERFORM LOOKUP-PGM-PARA.
            DISPLAY "=== ENTER ===".
-           CALL PGM-NAME USING A, B.
+           CALL PGM-NAME USING A, B, WS-STATUS-CODE.
+           DISPLAY "STATUS CODE = " WS-STATUS-CODE.
            DISPLAY "=== EXIT  ===".
            MOVE "BANANAS" TO B.
+           PERFORM LOOKUP-PGM-PARA.
            DISPLAY "=== ENTER ===".
-           CALL PGM-NAME USING A, B.
+           CALL PGM-NAME USING A, B, WS-STATUS-CODE.
+           DISPLAY "STATUS CODE = " WS-STATUS-CODE.
            DISPLAY "=== EXIT  ==="
            STOP RUN.
+
+       LOAD-PGM-TABLE-PARA.
+           MOVE "BUTTER" TO WS-PGM-CODE(1).
+           MOVE "SUBPROGRAM" TO WS-PGM-TARGET(1).
+           MOVE "BANANAS" TO WS-PGM-CODE(2).
+           MOVE "SUBPROGRAM" TO WS-PGM-TARGET(2).
+           MOVE SPACES TO WS-PGM-CODE(3).
+           MOVE "SUBPROGRAM" TO WS-PGM-TARGET(3).
+
+       LOOKUP-PGM-PARA.
+           MOVE 'N' TO WS-PGM-FOUND.
+           PERFORM VARYING WS-PGM-IDX FROM 1 BY 1
+               UNTIL WS-PGM-IDX > 3
+               IF B = WS-PGM-CODE(WS-PGM-IDX) THEN
+                   MOVE WS-PGM-TARGET(WS-PGM-IDX) TO PGM-NAME
+                   MOVE 'Y' TO WS-PGM-FOUND
+               END-IF
+           END-PERFORM.
+           IF NOT PGM-FOUND THEN
+               MOVE WS-PGM-TARGET(3) TO PGM-NAME
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
