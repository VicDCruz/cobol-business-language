@@ -11,10 +11,29 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-DATA PIC X(10) VALUE 'MAINFRAMES'.
-       01 WS-CNT PIC 9(02).
+       01 WS-CNT PIC 9(02) VALUE 0.
+       01 WS-ALPHABET PIC X(26)
+           VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-HISTOGRAM.
+           05 WS-LETTER-COUNT OCCURS 26 TIMES PIC 9(02).
+       01 WS-LETTER-IDX PIC 99.
        PROCEDURE DIVISION.
        DISPLAY 'INSPECT TALLYING...'.
        INSPECT WS-DATA TALLYING WS-CNT FOR ALL 'A'.
        DISPLAY 'COUNT OF A LETTER IS: 'WS-CNT.
+       PERFORM COUNT-LETTER-PARA VARYING WS-LETTER-IDX FROM 1 BY 1
+           UNTIL WS-LETTER-IDX > 26.
+       DISPLAY '=== LETTER FREQUENCY HISTOGRAM ==='.
+       PERFORM DISPLAY-LETTER-PARA VARYING WS-LETTER-IDX FROM 1 BY 1
+           UNTIL WS-LETTER-IDX > 26.
        STOP RUN.
+
+       COUNT-LETTER-PARA.
+       MOVE 0 TO WS-LETTER-COUNT(WS-LETTER-IDX).
+       INSPECT WS-DATA TALLYING WS-LETTER-COUNT(WS-LETTER-IDX)
+           FOR ALL WS-ALPHABET(WS-LETTER-IDX:1).
+
+       DISPLAY-LETTER-PARA.
+       DISPLAY WS-ALPHABET(WS-LETTER-IDX:1) ' : '
+           WS-LETTER-COUNT(WS-LETTER-IDX).
        END PROGRAM TALLYING1.
