@@ -13,18 +13,28 @@
        01 WS-S3 PIC X(10) VALUE 'ARE '.
        01 WS-S4 PIC X(10) VALUE 'YOU?'.
        01 WS-CONCAT PIC X(43) VALUE SPACES.
+       01 WS-PART-COUNT PIC 99 VALUE 4.
+       01 WS-PARTS.
+           05 WS-PART OCCURS 10 TIMES PIC X(20).
+       01 WS-FORMATTED PIC X(100).
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
        STRING WS-S1 DELIMITED BY SPACE
-       ' ' DELIMITED BY SIZE
-       WS-S2 DELIMITED BY SPACE
-       ' ' DELIMITED BY SIZE
-       WS-S3 DELIMITED BY SPACE
-       ' ' DELIMITED BY SIZE
-       WS-S4 DELIMITED BY SPACE
-       INTO WS-CONCAT
+           ' ' DELIMITED BY SIZE
+           WS-S2 DELIMITED BY SPACE
+           ' ' DELIMITED BY SIZE
+           WS-S3 DELIMITED BY SPACE
+           ' ' DELIMITED BY SIZE
+           WS-S4 DELIMITED BY SPACE
+           INTO WS-CONCAT
        END-STRING
        DISPLAY '>' WS-CONCAT '<'
+       MOVE WS-S1 TO WS-PART(1)
+       MOVE WS-S2 TO WS-PART(2)
+       MOVE WS-S3 TO WS-PART(3)
+       MOVE WS-S4 TO WS-PART(4)
+       CALL "NAMEFMT" USING WS-PART-COUNT, WS-PARTS, WS-FORMATTED
+       DISPLAY '>' WS-FORMATTED '<'
        GOBACK.
        STOP RUN.
        END PROGRAM STRING1.
