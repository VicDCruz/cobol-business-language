@@ -6,14 +6,42 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPLACING1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT REPLACE-CTL ASSIGN TO "ReplaceControl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-FILESTATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD REPLACE-CTL.
+       01 CTL-RECORD.
+           05 CTL-FIND    PIC X(1).
+           05 FILLER      PIC X(1).
+           05 CTL-REPLACE PIC X(1).
        WORKING-STORAGE SECTION.
        01 WS-STRING PIC X(15) VALUE 'AGHJAHJARTAACFA'.
+       01 CTL-FILESTATUS PIC X(02).
+       01 CTL-EOF PIC X VALUE 'N'.
+           88 CTL-END-OF-FILE VALUE 'Y'.
 
        PROCEDURE DIVISION.
        DISPLAY "OLD STRING BEFORE REPLACING : "WS-STRING.
-       INSPECT WS-STRING REPLACING ALL 'A' BY 'T'.
+       OPEN INPUT REPLACE-CTL.
+       IF CTL-FILESTATUS = "00"
+           PERFORM UNTIL CTL-END-OF-FILE
+               READ REPLACE-CTL
+                   AT END SET CTL-END-OF-FILE TO TRUE
+                   NOT AT END
+                       INSPECT WS-STRING
+                           REPLACING ALL CTL-FIND BY CTL-REPLACE
+               END-READ
+           END-PERFORM
+           CLOSE REPLACE-CTL
+       ELSE
+           INSPECT WS-STRING REPLACING ALL 'A' BY 'T'
+       END-IF.
        DISPLAY "NEW STRING AFTER REPLACING : "WS-STRING.
        STOP RUN.
        END PROGRAM REPLACING1.
