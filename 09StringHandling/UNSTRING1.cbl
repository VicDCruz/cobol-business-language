@@ -10,19 +10,28 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-STRING PIC A(40) VALUE 'WELCOME TO PROGRAMMING LANGUAGES'.
-       01 STR1 PIC A(7).
-       01 STR2 PIC A(2).
-       01 STR3 PIC A(15).
-       01 STR4 PIC A(16).
+       01 WS-STRING-LEN PIC 99.
+       01 WS-PTR PIC 99 VALUE 1.
+       01 WS-WORD-COUNT PIC 99 VALUE 0.
+       01 WS-MAX-WORDS PIC 99 VALUE 10.
+       01 WS-WORD-TABLE.
+           05 WS-WORD OCCURS 10 TIMES PIC A(16).
        01 WS-COUNT PIC 99 VALUE 1.
 
        PROCEDURE DIVISION.
-       UNSTRING WS-STRING DELIMITED BY SPACE
-       INTO STR1, STR2, STR3, STR4
-       END-UNSTRING.
-       DISPLAY 'STR1 IS : 'STR1.
-       DISPLAY 'STR2 IS : 'STR2.
-       DISPLAY 'STR3 IS : 'STR3.
-       DISPLAY 'STR3 IS : 'STR4.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STRING)) TO WS-STRING-LEN.
+       PERFORM UNTIL WS-PTR > WS-STRING-LEN
+               OR WS-WORD-COUNT >= WS-MAX-WORDS
+           ADD 1 TO WS-WORD-COUNT
+           UNSTRING WS-STRING DELIMITED BY SPACE
+               INTO WS-WORD(WS-WORD-COUNT)
+               WITH POINTER WS-PTR
+           END-UNSTRING
+       END-PERFORM.
+       PERFORM DISPLAY-WORD-PARA VARYING WS-COUNT FROM 1 BY 1
+           UNTIL WS-COUNT > WS-WORD-COUNT.
        STOP RUN.
+
+       DISPLAY-WORD-PARA.
+       DISPLAY 'STR' WS-COUNT ' IS : ' WS-WORD(WS-COUNT).
        END PROGRAM UNSTRING1.
