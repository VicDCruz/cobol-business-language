@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author: Viridiana Marlen González F.
+      * Date: April 12, 2020
+      * Purpose: Reusable name/address formatter - concatenates a
+      *          caller-supplied, variable-length list of parts into
+      *          one single-spaced line, built from STRING1's
+      *          DELIMITED BY SPACE / DELIMITED BY SIZE concatenation
+      *          logic.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMEFMT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BUILD PIC X(100) VALUE SPACES.
+       01 WS-PTR PIC 9(03) VALUE 1.
+       01 WS-IDX PIC 99.
+       LINKAGE SECTION.
+       01 LS-PART-COUNT PIC 99.
+       01 LS-PARTS.
+           05 LS-PART OCCURS 10 TIMES PIC X(20).
+       01 LS-FORMATTED PIC X(100).
+       PROCEDURE DIVISION USING LS-PART-COUNT, LS-PARTS, LS-FORMATTED.
+       MAIN-PARAGRAPH.
+       MOVE SPACES TO WS-BUILD.
+       MOVE 1 TO WS-PTR.
+       PERFORM APPEND-PART-PARA VARYING WS-IDX FROM 1 BY 1
+           UNTIL WS-IDX > LS-PART-COUNT.
+       MOVE WS-BUILD TO LS-FORMATTED.
+       GOBACK.
+
+       APPEND-PART-PARA.
+       IF WS-IDX > 1
+           STRING ' ' DELIMITED BY SIZE
+               INTO WS-BUILD
+               WITH POINTER WS-PTR
+           END-STRING
+       END-IF.
+       STRING LS-PART(WS-IDX) DELIMITED BY SPACE
+           INTO WS-BUILD
+           WITH POINTER WS-PTR
+       END-STRING.
+       END PROGRAM NAMEFMT.
