@@ -7,25 +7,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCEPTS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CUSTOMER-INTAKE ASSIGN TO "CustomerIntake.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INTAKE-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD CUSTOMER-INTAKE.
+       01 INTAKE-LINE PIC X(43).
        WORKING-STORAGE SECTION.
        01 AGE PIC 9(03).
        01 GENDER PIC X(01).
+       01 WS-DOB PIC 9(8).
+      *    ACCEPTED AS YYYYMMDD
+       01 WS-CURR-DATE PIC 9(8).
+       01 WS-DOB-YEAR PIC 9(4).
+       01 WS-DOB-MMDD PIC 9(4).
+       01 WS-CURR-YEAR PIC 9(4).
+       01 WS-CURR-MMDD PIC 9(4).
+       01 INTAKE-FILESTATUS PIC X(02).
+      *    CUST-NAME HOLDS GENDER, CUST-CODE HOLDS AGE, CUST-NOTE
+      *    HOLDS THE CLASSIFICATION TEXT - SAME SHARED LAYOUT MOV2 USES
+       COPY CUSTREC REPLACING ==:REC:== BY ==WS-INTAKE-RECORD==.
        PROCEDURE DIVISION.
-       ACCEPT AGE.
+       ACCEPT WS-DOB.
        ACCEPT GENDER.
+       PERFORM DERIVE-AGE-PARA.
        EVALUATE TRUE ALSO TRUE
        WHEN AGE > 018 ALSO GENDER = 'M'
        DISPLAY 'THE BOY IS MAJOR'
+       MOVE 'THE BOY IS MAJOR' TO CUST-NOTE
        WHEN AGE > 018 ALSO GENDER = 'F'
        DISPLAY 'THE GIRL IS MAJOR'
+       MOVE 'THE GIRL IS MAJOR' TO CUST-NOTE
        WHEN AGE <= 018 ALSO GENDER = 'M'
        DISPLAY 'THE BOY IS MINOR'
+       MOVE 'THE BOY IS MINOR' TO CUST-NOTE
        WHEN AGE <= 018 ALSO GENDER = 'F'
        DISPLAY 'THE GIRL IS MINOR'
+       MOVE 'THE GIRL IS MINOR' TO CUST-NOTE
        WHEN OTHER
        DISPLAY 'INVALID INPUT'
+       MOVE 'INVALID INPUT' TO CUST-NOTE
        END-EVALUATE
+       PERFORM SAVE-INTAKE-PARA
        STOP RUN.
+
+       DERIVE-AGE-PARA.
+       ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+       MOVE WS-DOB (1:4) TO WS-DOB-YEAR
+       MOVE WS-DOB (5:4) TO WS-DOB-MMDD
+       MOVE WS-CURR-DATE (1:4) TO WS-CURR-YEAR
+       MOVE WS-CURR-DATE (5:4) TO WS-CURR-MMDD
+       COMPUTE AGE = WS-CURR-YEAR - WS-DOB-YEAR
+       IF WS-CURR-MMDD < WS-DOB-MMDD
+           SUBTRACT 1 FROM AGE
+       END-IF.
+
+       SAVE-INTAKE-PARA.
+       MOVE GENDER TO CUST-NAME
+       MOVE AGE TO CUST-CODE
+       OPEN EXTEND CUSTOMER-INTAKE
+       IF INTAKE-FILESTATUS NOT = "00"
+           OPEN OUTPUT CUSTOMER-INTAKE
+       END-IF
+       WRITE INTAKE-LINE FROM WS-INTAKE-RECORD
+       CLOSE CUSTOMER-INTAKE.
        END PROGRAM ACCEPTS.
