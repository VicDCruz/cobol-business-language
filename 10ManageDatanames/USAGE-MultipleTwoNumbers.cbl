@@ -6,19 +6,75 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   USAGE-MultipleTwoNumbers.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT NUM-FILE ASSIGN TO "Numbers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NUM-FILESTATUS.
+       SELECT RESULT-FILE ASSIGN TO "Results.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESULT-FILESTATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD NUM-FILE.
+       01 NUM-LINE PIC X(20).
+       FD RESULT-FILE.
+       01 RESULT-LINE PIC X(30).
        WORKING-STORAGE SECTION.
 
        01  Num1           pic 99 USAGE computational value is zero.
        01  Num2           pic 99 USAGE computational value is zero.
-       01  Result         pic 999 USAGE computational value is zero.
+       01  Result         pic 9(4) USAGE computational value is zero.
+
+       01  NUM-FILESTATUS PIC X(02).
+       01  RESULT-FILESTATUS PIC X(02).
+       01  NUM-EOF PIC X VALUE 'N'.
+           88 NUM-END-OF-FILE VALUE 'Y'.
+       01  WS-NUM1-TXT PIC X(10).
+       01  WS-NUM2-TXT PIC X(10).
+       01  WS-RESULT-DETAIL.
+           05 OUT-NUM1   PIC Z9.
+           05 FILLER     PIC X(3) VALUE " x ".
+           05 OUT-NUM2   PIC Z9.
+           05 FILLER     PIC X(11) VALUE " RESULT = ".
+           05 OUT-RESULT PIC ZZZ9.
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       OPEN INPUT NUM-FILE.
+       IF NUM-FILESTATUS = "00" THEN
+           PERFORM BATCH-MODE-PARA
+           CLOSE NUM-FILE
+       ELSE
+           PERFORM INTERACTIVE-MODE-PARA
+       END-IF.
+       STOP RUN.
+
+       INTERACTIVE-MODE-PARA.
        DISPLAY "Enter first number: ".
        ACCEPT Num1.
        DISPLAY "Enter second number: ".
        ACCEPT Num2.
        MULTIPLY Num1 by Num2 giving Result.
        DISPLAY "Result is = ", Result.
-       STOP RUN.
+
+       BATCH-MODE-PARA.
+       OPEN OUTPUT RESULT-FILE.
+       PERFORM UNTIL NUM-END-OF-FILE
+           READ NUM-FILE INTO NUM-LINE
+               AT END MOVE 'Y' TO NUM-EOF
+               NOT AT END
+                   UNSTRING NUM-LINE DELIMITED BY SPACE
+                       INTO WS-NUM1-TXT WS-NUM2-TXT
+                   MOVE FUNCTION NUMVAL(WS-NUM1-TXT) TO Num1
+                   MOVE FUNCTION NUMVAL(WS-NUM2-TXT) TO Num2
+                   MULTIPLY Num1 BY Num2 GIVING Result
+                   MOVE Num1 TO OUT-NUM1
+                   MOVE Num2 TO OUT-NUM2
+                   MOVE Result TO OUT-RESULT
+                   WRITE RESULT-LINE FROM WS-RESULT-DETAIL
+           END-READ
+       END-PERFORM.
+       CLOSE RESULT-FILE.
        END PROGRAM USAGE-MultipleTwoNumbers.
