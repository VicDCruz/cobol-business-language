@@ -16,7 +16,11 @@
            MOVE "123 ABC " TO A .
            DISPLAY "A: " A .
            DISPLAY "B: " B .
-           ADD 4 TO B .
-           DISPLAY "B + 4 = " B .
+           IF B IS NUMERIC THEN
+               ADD 4 TO B
+               DISPLAY "B + 4 = " B
+           ELSE
+               DISPLAY "B IS NOT NUMERIC, SKIPPING ADD"
+           END-IF.
            STOP RUN.
        END PROGRAM RED1.
