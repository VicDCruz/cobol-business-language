@@ -1,18 +1,57 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Stock-count reconciliation - the COD/CAN pairs below
+      *          are read as item code (COD) and system-on-hand
+      *          quantity (CAN); a physical count file is compared
+      *          against them, code by code, and a variance report is
+      *          written showing where the physical count disagrees
+      *          with the system quantity.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABL2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT COUNT-FILE ASSIGN TO "PhysicalCount.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CNT-FILESTATUS.
+       SELECT RECON-REPORT ASSIGN TO "StockRecon.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD COUNT-FILE.
+       01 COUNT-LINE PIC X(20).
+       FD RECON-REPORT.
+       01 RPT-LINE PIC X(60).
        WORKING-STORAGE SECTION.
        01 WS-TABLE .
            02 ELEM OCCURS 2.
                03 COD PIC X(3).
                03 CAN PIC X(3).
+       01 CNT-FILESTATUS PIC X(02).
+       01 RPT-FILESTATUS PIC X(02).
+       01 CNT-EOF PIC X VALUE 'N'.
+           88 CNT-END-OF-FILE VALUE 'Y'.
+       01 WS-COD-IN PIC X(3).
+       01 WS-QTY-IN PIC X(10).
+       01 WS-ELEM-IDX PIC 9.
+       01 WS-FOUND-FLAG PIC X VALUE 'N'.
+           88 CODE-FOUND VALUE 'Y'.
+       01 WS-SYS-QTY PIC S9(3).
+       01 WS-PHYS-QTY PIC S9(3).
+       01 WS-VARIANCE PIC S9(3).
+       01 RPT-DETAIL-LINE.
+           05 RPT-COD        PIC X(5).
+           05 RPT-SYS-QTY    PIC ---9.
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 RPT-PHYS-QTY   PIC ---9.
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 RPT-VARIANCE   PIC ---9.
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 RPT-STATUS     PIC X(12).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE "ABC123DEF456" TO WS-TABLE.
@@ -22,5 +61,60 @@
            DISPLAY "SECOND ELEMENT: " ELEM(2).
            DISPLAY "COD 2. " COD(2).
            DISPLAY "CAN 2. " CAN(2).
+
+           OPEN INPUT COUNT-FILE.
+           IF CNT-FILESTATUS = "00"
+               OPEN OUTPUT RECON-REPORT
+               PERFORM RECONCILE-PARA WITH TEST BEFORE
+                   UNTIL CNT-END-OF-FILE
+               CLOSE COUNT-FILE
+               CLOSE RECON-REPORT
+           ELSE
+               DISPLAY " PHYSICAL COUNT FILE NOT FOUND, SKIPPING RECON "
+           END-IF.
            STOP RUN.
+
+       RECONCILE-PARA.
+           READ COUNT-FILE INTO COUNT-LINE
+               AT END
+                   SET CNT-END-OF-FILE TO TRUE
+               NOT AT END
+                   UNSTRING COUNT-LINE DELIMITED BY SPACE
+                       INTO WS-COD-IN WS-QTY-IN
+                   MOVE FUNCTION NUMVAL(WS-QTY-IN) TO WS-PHYS-QTY
+                   PERFORM FIND-CODE-PARA
+                   MOVE WS-COD-IN TO RPT-COD
+                   MOVE WS-PHYS-QTY TO RPT-PHYS-QTY
+                   IF CODE-FOUND
+                       MOVE FUNCTION NUMVAL(CAN(WS-ELEM-IDX))
+                           TO WS-SYS-QTY
+                       COMPUTE WS-VARIANCE = WS-PHYS-QTY - WS-SYS-QTY
+                       MOVE WS-SYS-QTY TO RPT-SYS-QTY
+                       MOVE WS-VARIANCE TO RPT-VARIANCE
+                       IF WS-VARIANCE = ZERO
+                           MOVE "MATCH" TO RPT-STATUS
+                       ELSE
+                           MOVE "VARIANCE" TO RPT-STATUS
+                       END-IF
+                   ELSE
+                       MOVE ZERO TO RPT-SYS-QTY
+                       MOVE ZERO TO RPT-VARIANCE
+                       MOVE "UNKNOWN CODE" TO RPT-STATUS
+                   END-IF
+                   WRITE RPT-LINE FROM RPT-DETAIL-LINE
+           END-READ.
+
+       FIND-CODE-PARA.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-ELEM-IDX FROM 1 BY 1
+                   UNTIL WS-ELEM-IDX > 2 OR CODE-FOUND
+               IF COD(WS-ELEM-IDX) = WS-COD-IN
+                   SET CODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+      *    RESTORE WS-ELEM-IDX TO THE MATCHING SLOT WHEN FOUND, SINCE
+      *    THE LOOP ABOVE STOPS ONE PAST IT WHEN CODE-FOUND WAS SET.
+           IF CODE-FOUND
+               SUBTRACT 1 FROM WS-ELEM-IDX
+           END-IF.
        END PROGRAM TABL2.
