@@ -1,13 +1,26 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Article/price table - loads the article/code/price
+      *          table below from a startup catalog file instead of
+      *          the fixed literal MOVE statements it used to use, so
+      *          the catalog can be maintained outside the program,
+      *          and provides a lookup paragraph to find an article's
+      *          prices by code.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABL4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CATALOG-FILE ASSIGN TO "Catalog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAT-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD CATALOG-FILE.
+       01 CATALOG-LINE PIC X(40).
        WORKING-STORAGE SECTION.
        01 WS-TABLE .
            02 WS-ARTICLE OCCURS 2.
@@ -15,13 +28,98 @@
                03 WS-CODE OCCURS 3.
                    04 CODE-VAL PIC X(5).
                    04 WS-PRICE OCCURS 2 PIC X(5).
+       01 CAT-FILESTATUS PIC X(02).
+       01 CAT-EOF PIC X VALUE 'N'.
+           88 CAT-END-OF-FILE VALUE 'Y'.
+       01 WS-ARTICLE-NAME-IN PIC X(5).
+       01 WS-CODE-IN PIC X(5).
+       01 WS-PRICE1-IN PIC X(5).
+       01 WS-PRICE2-IN PIC X(5).
+       01 WS-PREV-ARTICLE-NAME PIC X(5) VALUE SPACES.
+       01 WS-ARTICLE-IDX PIC 9 VALUE ZERO.
+       01 WS-CODE-IDX PIC 9 VALUE ZERO.
+       01 WS-LOOKUP-CODE PIC X(5) VALUE "12345".
+       01 WS-FOUND-FLAG PIC X VALUE 'N'.
+           88 CODE-FOUND VALUE 'Y'.
+       01 WS-FOUND-ARTICLE PIC X(5).
+       01 WS-FOUND-PRICE1 PIC X(5).
+       01 WS-FOUND-PRICE2 PIC X(5).
+       01 WS-LKP-A-IDX PIC 9.
+       01 WS-LKP-C-IDX PIC 9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE "HOLA!" TO NAME-ARTICLE(1).
-           MOVE "12345" TO CODE-VAL(1, 1).
-           MOVE "10" TO WS-PRICE(1, 1, 1).
+           OPEN INPUT CATALOG-FILE.
+           IF CAT-FILESTATUS = "00"
+               PERFORM LOAD-CATALOG-PARA WITH TEST BEFORE
+                   UNTIL CAT-END-OF-FILE
+               CLOSE CATALOG-FILE
+           ELSE
+               DISPLAY " CATALOG FILE NOT FOUND, USING DEFAULTS "
+               MOVE "HOLA!" TO NAME-ARTICLE(1)
+               MOVE "12345" TO CODE-VAL(1, 1)
+               MOVE "10" TO WS-PRICE(1, 1, 1)
+           END-IF.
            DISPLAY "NAME: " NAME-ARTICLE(1).
            DISPLAY "CODE: " CODE-VAL(1, 1).
            DISPLAY "PRICE: " WS-PRICE(1, 1, 1).
+           PERFORM LOOKUP-PRICE-PARA.
+           IF CODE-FOUND
+               DISPLAY "LOOKUP " WS-LOOKUP-CODE " FOUND ARTICLE: "
+                   WS-FOUND-ARTICLE
+               DISPLAY "LOOKUP " WS-LOOKUP-CODE " PRICES: "
+                   WS-FOUND-PRICE1 " / " WS-FOUND-PRICE2
+           ELSE
+               DISPLAY "LOOKUP " WS-LOOKUP-CODE " NOT FOUND IN TABLE"
+           END-IF.
            STOP RUN.
+
+      ******************************************************************
+      *    LOOKUP-PRICE-PARA SEARCHES THE ARTICLE/CODE TABLE FOR
+      *    WS-LOOKUP-CODE, SETTING CODE-FOUND AND THE WS-FOUND- FIELDS
+      *    WHEN A MATCH IS LOCATED.
+      ******************************************************************
+       LOOKUP-PRICE-PARA.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-LKP-A-IDX FROM 1 BY 1
+                   UNTIL WS-LKP-A-IDX > 2 OR CODE-FOUND
+               PERFORM VARYING WS-LKP-C-IDX FROM 1 BY 1
+                       UNTIL WS-LKP-C-IDX > 3 OR CODE-FOUND
+                   IF CODE-VAL(WS-LKP-A-IDX, WS-LKP-C-IDX)
+                           = WS-LOOKUP-CODE
+                       SET CODE-FOUND TO TRUE
+                       MOVE NAME-ARTICLE(WS-LKP-A-IDX)
+                           TO WS-FOUND-ARTICLE
+                       MOVE WS-PRICE(WS-LKP-A-IDX, WS-LKP-C-IDX, 1)
+                           TO WS-FOUND-PRICE1
+                       MOVE WS-PRICE(WS-LKP-A-IDX, WS-LKP-C-IDX, 2)
+                           TO WS-FOUND-PRICE2
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       LOAD-CATALOG-PARA.
+           READ CATALOG-FILE INTO CATALOG-LINE
+               AT END
+                   SET CAT-END-OF-FILE TO TRUE
+               NOT AT END
+                   UNSTRING CATALOG-LINE DELIMITED BY SPACE
+                       INTO WS-ARTICLE-NAME-IN WS-CODE-IN
+                           WS-PRICE1-IN WS-PRICE2-IN
+                   IF WS-ARTICLE-NAME-IN NOT = WS-PREV-ARTICLE-NAME
+                       ADD 1 TO WS-ARTICLE-IDX
+                       MOVE ZERO TO WS-CODE-IDX
+                       MOVE WS-ARTICLE-NAME-IN TO WS-PREV-ARTICLE-NAME
+                   END-IF
+                   ADD 1 TO WS-CODE-IDX
+                   IF WS-ARTICLE-IDX <= 2 AND WS-CODE-IDX <= 3
+                       MOVE WS-ARTICLE-NAME-IN
+                           TO NAME-ARTICLE(WS-ARTICLE-IDX)
+                       MOVE WS-CODE-IN
+                           TO CODE-VAL(WS-ARTICLE-IDX, WS-CODE-IDX)
+                       MOVE WS-PRICE1-IN
+                           TO WS-PRICE(WS-ARTICLE-IDX, WS-CODE-IDX, 1)
+                       MOVE WS-PRICE2-IN
+                           TO WS-PRICE(WS-ARTICLE-IDX, WS-CODE-IDX, 2)
+                   END-IF
+           END-READ.
        END PROGRAM TABL4.
