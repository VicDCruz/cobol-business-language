@@ -1,23 +1,82 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Warehouse bin-occupancy report - the 4x5 grid below is
+      *          read as 4 warehouse aisles (WS-ROW) of 5 bins each
+      *          (WS-COLUMN); each WS-DATA slot holds either the item
+      *          code stored in that bin or SPACES for an empty bin.
+      *          A report is written listing every bin's status plus
+      *          occupied/empty totals.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABL3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BIN-REPORT ASSIGN TO "BinOccupancy.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD BIN-REPORT.
+       01 RPT-LINE PIC X(60).
        WORKING-STORAGE SECTION.
        01 WS-TABLE .
            02 WS-ROW OCCURS 4.
                03 WS-COLUMN OCCURS 5.
                    04 WS-DATA PIC X(5).
+       01 RPT-FILESTATUS PIC X(02).
+       01 WS-AISLE-IDX PIC 9.
+       01 WS-BIN-IDX PIC 9.
+       01 WS-OCCUPIED-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-EMPTY-COUNT PIC 9(2) VALUE ZERO.
+       01 RPT-HEADER.
+           05 FILLER PIC X(30) VALUE "WAREHOUSE BIN-OCCUPANCY REPORT".
+       01 RPT-BIN-LINE.
+           05 FILLER          PIC X(6)  VALUE "AISLE ".
+           05 RPT-AISLE-NUM   PIC 9.
+           05 FILLER          PIC X(5)  VALUE " BIN ".
+           05 RPT-BIN-NUM     PIC 9.
+           05 FILLER          PIC X(3)  VALUE " : ".
+           05 RPT-BIN-STATUS  PIC X(10).
+       01 RPT-OCCUPIED-LINE.
+           05 FILLER            PIC X(24) VALUE "BINS OCCUPIED    : ".
+           05 RPT-OCCUPIED-NUM  PIC Z9.
+       01 RPT-EMPTY-LINE.
+           05 FILLER            PIC X(24) VALUE "BINS EMPTY       : ".
+           05 RPT-EMPTY-NUM     PIC Z9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE "ABC123DEF4567890GHIJKLMNOPQRSTUVWXYZ" TO WS-TABLE.
            DISPLAY "TABLE: " WS-TABLE.
            DISPLAY "1ST ROW: " WS-ROW(1).
            DISPLAY "1ST COL: " WS-COLUMN(1,1).
+
+           OPEN OUTPUT BIN-REPORT.
+           WRITE RPT-LINE FROM RPT-HEADER.
+           PERFORM WRITE-AISLE-PARA VARYING WS-AISLE-IDX FROM 1 BY 1
+               UNTIL WS-AISLE-IDX > 4.
+           MOVE WS-OCCUPIED-COUNT TO RPT-OCCUPIED-NUM.
+           WRITE RPT-LINE FROM RPT-OCCUPIED-LINE.
+           MOVE WS-EMPTY-COUNT TO RPT-EMPTY-NUM.
+           WRITE RPT-LINE FROM RPT-EMPTY-LINE.
+           CLOSE BIN-REPORT.
            STOP RUN.
+
+       WRITE-AISLE-PARA.
+           PERFORM WRITE-BIN-PARA VARYING WS-BIN-IDX FROM 1 BY 1
+               UNTIL WS-BIN-IDX > 5.
+
+       WRITE-BIN-PARA.
+           MOVE WS-AISLE-IDX TO RPT-AISLE-NUM.
+           MOVE WS-BIN-IDX TO RPT-BIN-NUM.
+           IF WS-DATA(WS-AISLE-IDX, WS-BIN-IDX) = SPACES
+               MOVE "EMPTY" TO RPT-BIN-STATUS
+               ADD 1 TO WS-EMPTY-COUNT
+           ELSE
+               MOVE WS-DATA(WS-AISLE-IDX, WS-BIN-IDX) TO RPT-BIN-STATUS
+               ADD 1 TO WS-OCCUPIED-COUNT
+           END-IF.
+           WRITE RPT-LINE FROM RPT-BIN-LINE.
        END PROGRAM TABL3.
