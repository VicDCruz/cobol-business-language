@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: Viridiana Marlen González F.
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE
+           ASSIGN TO 'Employee.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS EMP-FILESTATUS.
+
+           SELECT FILE2
+           ASSIGN TO 'file2.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS F2-FILESTATUS.
+
+           SELECT RECON-REPORT
+           ASSIGN TO 'Reconcile.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPLOYEE.
+       01 EMPLOYEE-RECORD.
+       05 EMP-ID            PIC X(10).
+       05 FILLER            PIC X(1).
+       05 EMP-NAME          PIC X(30).
+       05 FILLER            PIC X(1).
+       05 EMP-EXP           PIC 9(1).
+      *
+       FD FILE2.
+       01 EMPLOYEE-FILE.
+        05 F2-EMPLOYEE-ID PIC X(5).
+        05 F2-NAME PIC A(10).
+        05 F2-RANK PIC X(3).
+        05 F2-STATUS PIC X(1).
+           88 F2-ACTIVE VALUE SPACE.
+           88 F2-DELETED VALUE 'D'.
+      *
+       FD RECON-REPORT.
+       01 RPT-LINE           PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+
+       01 EMP-FILESTATUS PIC X(02).
+       01 F2-FILESTATUS  PIC X(02).
+       01 RPT-FILESTATUS PIC X(02).
+       01 EMP-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 EMP-END-OF-FILE VALUE 'Y'.
+       01 F2-EOF-FLAG  PIC X(1) VALUE 'N'.
+           88 F2-END-OF-FILE VALUE 'Y'.
+      *
+      *    FILE2'S EMPLOYEE-ID IS A 5-DIGIT EMPLOYEE NUMBER; EMP-ID ON
+      *    EMPLOYEE.DAT IS THE SAME NUMBER ZERO-FILLED OUT TO 10 DIGITS.
+      *    WS-F2-KEY RE-EXPRESSES THE FILE2 KEY IN EMP-ID'S WIDTH SO
+      *    THE TWO FILES CAN BE MATCHED ON A COMMON KEY.
+       01 WS-F2-NUMBER PIC 9(5).
+       01 WS-F2-KEY    PIC 9(10).
+      *
+       01 F2-TABLE.
+           05 F2-ENTRY OCCURS 500 TIMES INDEXED BY F2-IDX.
+               10 F2-T-KEY    PIC 9(10).
+               10 F2-T-MATCHED PIC X(1) VALUE 'N'.
+                   88 F2-T-FOUND VALUE 'Y'.
+       01 WS-F2-TOTAL PIC 9(5) VALUE ZERO.
+       01 WS-F2-SUB   PIC 9(5).
+       01 WS-F2-SKIPPED PIC 9(5) VALUE ZERO.
+       01 WS-F2-MAX   PIC 9(5) VALUE 500.
+       01 WS-FOUND-SW PIC X(1) VALUE 'N'.
+           88 WS-FOUND VALUE 'Y'.
+      *
+       01 WS-ONLY-IN-EMPLOYEE PIC 9(5) VALUE ZERO.
+       01 WS-ONLY-IN-FILE2    PIC 9(5) VALUE ZERO.
+      *
+       01 RPT-HEADER.
+           05 FILLER PIC X(60) VALUE
+              "EMPLOYEE.DAT / FILE2.TXT RECONCILIATION REPORT".
+       01 RPT-DETAIL-LINE.
+           05 RPT-KEY     PIC X(12).
+           05 RPT-MESSAGE PIC X(40).
+       01 RPT-TOTAL-LINE-1.
+           05 FILLER PIC X(30) VALUE "ONLY IN EMPLOYEE.DAT : ".
+           05 RPT-ONLY-EMP PIC ZZZZ9.
+       01 RPT-TOTAL-LINE-2.
+           05 FILLER PIC X(30) VALUE "ONLY IN FILE2.TXT    : ".
+           05 RPT-ONLY-F2  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       OPEN OUTPUT RECON-REPORT
+       WRITE RPT-LINE FROM RPT-HEADER
+
+       PERFORM LOAD-FILE2-PARA THRU LOAD-FILE2-EXIT
+       IF WS-F2-SKIPPED > 0
+           DISPLAY "WARNING: FILE2 TABLE FULL - " WS-F2-SKIPPED
+               " RECORD(S) SKIPPED"
+       END-IF
+
+       OPEN INPUT EMPLOYEE
+       IF EMP-FILESTATUS NOT = "00"
+           DISPLAY " EMPLOYEE.DAT NOT FOUND "
+           DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+       ELSE
+           PERFORM MATCH-EMPLOYEE-PARA THRU MATCH-EMPLOYEE-EXIT
+               UNTIL EMP-END-OF-FILE
+           CLOSE EMPLOYEE
+           PERFORM REPORT-UNMATCHED-FILE2-PARA THRU
+               REPORT-UNMATCHED-FILE2-EXIT
+           MOVE WS-ONLY-IN-EMPLOYEE TO RPT-ONLY-EMP
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-1
+           MOVE WS-ONLY-IN-FILE2 TO RPT-ONLY-F2
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE-2
+           DISPLAY "ONLY IN EMPLOYEE.DAT : " WS-ONLY-IN-EMPLOYEE
+           DISPLAY "ONLY IN FILE2.TXT    : " WS-ONLY-IN-FILE2
+       END-IF
+
+       CLOSE RECON-REPORT
+       STOP RUN.
+
+       LOAD-FILE2-PARA.
+       OPEN INPUT FILE2
+       IF F2-FILESTATUS NOT = "00"
+           DISPLAY " FILE2.TXT NOT FOUND "
+           DISPLAY " FILE STATUS IS : " F2-FILESTATUS
+       ELSE
+           PERFORM LOAD-FILE2-REC-PARA THRU LOAD-FILE2-REC-EXIT
+               UNTIL F2-END-OF-FILE
+           CLOSE FILE2
+       END-IF.
+       LOAD-FILE2-EXIT.
+       EXIT.
+
+       LOAD-FILE2-REC-PARA.
+       READ FILE2
+           AT END
+               SET F2-END-OF-FILE TO TRUE
+           NOT AT END
+               IF F2-ACTIVE
+                   MOVE F2-EMPLOYEE-ID TO WS-F2-NUMBER
+                   MOVE WS-F2-NUMBER TO WS-F2-KEY
+                   IF WS-F2-TOTAL < WS-F2-MAX
+                       ADD 1 TO WS-F2-TOTAL
+                       MOVE WS-F2-KEY TO F2-T-KEY(WS-F2-TOTAL)
+                       MOVE 'N' TO F2-T-MATCHED(WS-F2-TOTAL)
+                   ELSE
+                       ADD 1 TO WS-F2-SKIPPED
+                   END-IF
+               END-IF
+       END-READ.
+       LOAD-FILE2-REC-EXIT.
+       EXIT.
+
+       MATCH-EMPLOYEE-PARA.
+       READ EMPLOYEE NEXT RECORD
+           AT END
+               SET EMP-END-OF-FILE TO TRUE
+           NOT AT END
+               PERFORM SEARCH-FILE2-PARA THRU SEARCH-FILE2-EXIT
+               IF NOT WS-FOUND
+                   ADD 1 TO WS-ONLY-IN-EMPLOYEE
+                   MOVE EMP-ID TO RPT-KEY
+                   MOVE "ONLY IN EMPLOYEE.DAT" TO RPT-MESSAGE
+                   WRITE RPT-LINE FROM RPT-DETAIL-LINE
+               END-IF
+       END-READ.
+       MATCH-EMPLOYEE-EXIT.
+       EXIT.
+
+       SEARCH-FILE2-PARA.
+       MOVE 'N' TO WS-FOUND-SW
+       MOVE EMP-ID TO WS-F2-KEY
+       PERFORM VARYING WS-F2-SUB FROM 1 BY 1
+               UNTIL WS-F2-SUB > WS-F2-TOTAL
+           IF F2-T-KEY(WS-F2-SUB) = WS-F2-KEY
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE 'Y' TO F2-T-MATCHED(WS-F2-SUB)
+           END-IF
+       END-PERFORM.
+       SEARCH-FILE2-EXIT.
+       EXIT.
+
+       REPORT-UNMATCHED-FILE2-PARA.
+       PERFORM VARYING WS-F2-SUB FROM 1 BY 1
+               UNTIL WS-F2-SUB > WS-F2-TOTAL
+           IF NOT F2-T-FOUND(WS-F2-SUB)
+               ADD 1 TO WS-ONLY-IN-FILE2
+               MOVE F2-T-KEY(WS-F2-SUB) TO RPT-KEY
+               MOVE "ONLY IN FILE2.TXT" TO RPT-MESSAGE
+               WRITE RPT-LINE FROM RPT-DETAIL-LINE
+           END-IF
+       END-PERFORM.
+       REPORT-UNMATCHED-FILE2-EXIT.
+       EXIT.
+
+       END PROGRAM Reconcile.
