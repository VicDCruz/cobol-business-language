@@ -12,9 +12,31 @@
        FILE-CONTROL.
            SELECT EMPLOYEE
            ASSIGN TO 'Employee.dat'
-           ORGANISATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
            FILE STATUS IS EMP-FILESTATUS.
 
+           SELECT EMP-ACTIVITY-REPORT
+           ASSIGN TO 'EmpActivity.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO 'FileHandling.ckp'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKP-FILESTATUS.
+
+           SELECT RUN-CONTROL-FILE
+           ASSIGN TO 'FileHandling.rc'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RCF-FILESTATUS.
+
+           SELECT BATCH-WINDOW-FILE
+           ASSIGN TO 'BatchWindow.ctl'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BW-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -25,25 +47,164 @@
        05 EMP-NAME          PIC X(30).
        05 FILLER            PIC X(1).
        05 EMP-EXP           PIC 9(1).
+      *
+       FD EMP-ACTIVITY-REPORT.
+       01 RPT-LINE           PIC X(60).
+      *
+       FD CHECKPOINT-FILE.
+       01 CKP-RECORD         PIC X(10).
+      *
+       FD RUN-CONTROL-FILE.
+       01 RC-RECORD          PIC 9(8).
+      *
+       FD BATCH-WINDOW-FILE.
+       01 BW-LINE PIC X(10).
       *
        WORKING-STORAGE SECTION.
 
        01 EMP-FILESTATUS PIC X(02).
+       01 RPT-FILESTATUS PIC X(02).
+       01 CKP-FILESTATUS PIC X(02).
        01 EMP-READ-STATUS PIC X(1).
            88 EMP-END-OF-FILE VALUE 'Y'.
            88 NOT-END-OF-FILE VALUE 'N'.
-       01  EMP-REQUESTS PIC 9(1) VALUE ZERO.
+       01  EMP-REQUESTS PIC 9(5) VALUE ZERO.
+      *
+       01  WS-CMD-LINE PIC X(80).
+       01  WS-RUN-MODE PIC X(1) VALUE 'B'.
+           88 LOOKUP-MODE VALUE 'L'.
+           88 INQUIRY-MODE VALUE 'I'.
+           88 BATCH-MODE  VALUE 'B'.
+       01  WS-LOOKUP-ID PIC X(10).
+       01  WS-INQUIRY-DONE PIC X(1) VALUE 'N'.
+           88 INQUIRY-DONE VALUE 'Y'.
+      *
+       01  WS-LAST-EMP-ID PIC X(10) VALUE SPACES.
+       01  WS-DUP-COUNT PIC 9(3) VALUE ZERO.
+      *
+       01  WS-EDIT-FIELD PIC X(20).
+       01  WS-EDIT-LEN PIC 99.
+       01  WS-EDIT-TYPE PIC X(1).
+       01  WS-EDIT-VALID PIC X(1).
+       01  WS-INVALID-COUNT PIC 9(3) VALUE ZERO.
+      *
+       01  WS-RESTART-ID PIC X(10) VALUE SPACES.
+       01  WS-CKP-COUNT PIC 9(3) VALUE ZERO.
+       01  WS-CKP-INTERVAL PIC 9(3) VALUE 5.
+      *
+       01  WS-EXP-TIERS.
+           05 WS-EXP-COUNT OCCURS 10 TIMES PIC 9(3) VALUE ZERO.
+       01  WS-EXP-SUB PIC 99.
+       01  RPT-EXP-LINE.
+           05 FILLER          PIC X(16) VALUE "EXPERIENCE ".
+           05 RPT-EXP-LEVEL   PIC 99.
+           05 FILLER          PIC X(5)  VALUE " : ".
+           05 RPT-EXP-COUNT   PIC ZZZ9.
+      *
+       01  RPT-HEADER-1.
+           05 FILLER          PIC X(60)
+              VALUE "DAILY EMPLOYEE ACTIVITY REPORT".
+       01  RPT-HEADER-2.
+           05 FILLER          PIC X(12) VALUE "EMP-ID".
+           05 FILLER          PIC X(32) VALUE "EMP-NAME".
+           05 FILLER          PIC X(8)  VALUE "EMP-EXP".
+       01  RPT-DETAIL-LINE.
+           05 RPT-EMP-ID      PIC X(12).
+           05 RPT-EMP-NAME    PIC X(32).
+           05 RPT-EMP-EXP     PIC 9(1).
+       01  RPT-TOTAL-LINE.
+           05 FILLER          PIC X(20) VALUE "TOTAL EMPLOYEES : ".
+           05 RPT-TOTAL-COUNT PIC ZZZZ9.
+       01  RPT-DUP-LINE.
+           05 FILLER          PIC X(24) VALUE "DUPLICATE EMP-IDs : ".
+           05 RPT-DUP-COUNT   PIC ZZZ9.
+      *
+       01  WS-SHARED-PROGRAM PIC X(9) VALUE "FILEHNDLG".
+       01  WS-SHARED-ACTION  PIC X(9).
+       01  WS-SHARED-KEY     PIC X(10).
+      *
+       01  RCF-FILESTATUS PIC X(02).
+       01  WS-TODAY-DATE PIC 9(8).
+       01  WS-LAST-RUN-DATE PIC 9(8) VALUE ZERO.
+       01  WS-RERUN-FLAG PIC X(1) VALUE 'N'.
+           88 RERUN-BLOCKED VALUE 'Y'.
+      *
+       01  BW-FILESTATUS PIC X(02).
+       01  WS-BW-DATE PIC 9(8) VALUE ZERO.
+       01  WS-BW-STEP PIC 9(1) VALUE ZERO.
+       01  WS-OUT-OF-SEQUENCE PIC X(1) VALUE 'N'.
+           88 OUT-OF-SEQUENCE VALUE 'Y'.
+       COPY BATCHWIN REPLACING ==:REC:== BY ==BW-RECORD==.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+       ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+       UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+           INTO WS-RUN-MODE, WS-LOOKUP-ID
+       END-UNSTRING
+
+       IF LOOKUP-MODE
+           PERFORM LOOKUP-EMPLOYEE-PARA
+           GO TO PROGRAM-END-PARA
+       END-IF
+
+       IF INQUIRY-MODE
+           PERFORM ONLINE-INQUIRY-PARA
+           GO TO PROGRAM-END-PARA
+       END-IF
+
+       ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+       PERFORM CHECK-RUN-CONTROL-PARA
+       IF RERUN-BLOCKED
+           DISPLAY " EMPLOYEE FILE BATCH ALREADY RAN TODAY "
+           DISPLAY " LAST RUN DATE : " WS-LAST-RUN-DATE
+           GO TO PROGRAM-END-PARA
+       END-IF
+
+       PERFORM CHECK-BATCH-WINDOW-PARA
+       IF OUT-OF-SEQUENCE
+           DISPLAY " EMPLOYEE FILE BATCH SKIPPED - NEW-HIRE STEP "
+           DISPLAY " HAS NOT RUN YET TODAY "
+           GO TO PROGRAM-END-PARA
+       END-IF
+
+       PERFORM READ-CHECKPOINT-PARA
+
        OPEN INPUT EMPLOYEE
        EVALUATE TRUE
        WHEN EMP-FILESTATUS = "35"
         DISPLAY " FILE NOT FOUND "
         DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+        MOVE "FILE-MISS" TO WS-SHARED-ACTION
+        PERFORM LOG-SHARED-EXCEPTION-PARA
+        GO TO PROGRAM-END-PARA
+       WHEN EMP-FILESTATUS = "37"
+        DISPLAY " PERMISSION DENIED OPENING EMPLOYEE.DAT "
+        DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+        MOVE "PERM-DENY" TO WS-SHARED-ACTION
+        PERFORM LOG-SHARED-EXCEPTION-PARA
+        GO TO PROGRAM-END-PARA
+       WHEN EMP-FILESTATUS = "39"
+        DISPLAY " FIXED FILE ATTRIBUTE MISMATCH ON EMPLOYEE.DAT "
+        DISPLAY " CHECK RECORD SIZE / KEY DEFINITION AGAINST THE "
+        DISPLAY " FILE AS IT WAS ORIGINALLY CREATED "
+        DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+        MOVE "ATTR-MISM" TO WS-SHARED-ACTION
+        PERFORM LOG-SHARED-EXCEPTION-PARA
         GO TO PROGRAM-END-PARA
        WHEN EMP-FILESTATUS = "00"
+        OPEN OUTPUT EMP-ACTIVITY-REPORT
+        WRITE RPT-LINE FROM RPT-HEADER-1
+        WRITE RPT-LINE FROM RPT-HEADER-2
+        IF WS-RESTART-ID NOT = SPACES
+            DISPLAY "RESUMING AFTER EMP-ID : " WS-RESTART-ID
+            MOVE WS-RESTART-ID TO EMP-ID
+            START EMPLOYEE KEY IS GREATER THAN EMP-ID
+                INVALID KEY
+                    SET EMP-END-OF-FILE TO TRUE
+            END-START
+        END-IF
         PERFORM READ-EMPLOYEE-PARA THRU READ-EXIT
         UNTIL EMP-END-OF-FILE
         IF EMP-REQUESTS = 0 THEN
@@ -51,29 +212,201 @@
         ELSE
             DISPLAY "NUMBER OF REQUEST : " EMP-REQUESTS
         END-IF
+        MOVE EMP-REQUESTS TO RPT-TOTAL-COUNT
+        WRITE RPT-LINE FROM RPT-TOTAL-LINE
+        IF WS-DUP-COUNT > 0
+            DISPLAY "DUPLICATE EMP-IDs FOUND : " WS-DUP-COUNT
+        END-IF
+        IF WS-INVALID-COUNT > 0
+            DISPLAY "INVALID EMP-IDs FOUND : " WS-INVALID-COUNT
+        END-IF
+        MOVE WS-DUP-COUNT TO RPT-DUP-COUNT
+        WRITE RPT-LINE FROM RPT-DUP-LINE
+        PERFORM PRINT-EXP-TIERS-PARA
+        CLOSE EMP-ACTIVITY-REPORT
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
         PERFORM CLOSE-FILE
+        PERFORM STAMP-RUN-CONTROL-PARA
+        MOVE 2 TO WS-BW-STEP
+        PERFORM ADVANCE-BATCH-WINDOW-PARA
+        GO TO PROGRAM-END-PARA
        WHEN OTHER
          DISPLAY " ERROR FOUND..! "
          DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+         MOVE "UNKNOWN--" TO WS-SHARED-ACTION
+         PERFORM LOG-SHARED-EXCEPTION-PARA
+         GO TO PROGRAM-END-PARA
        END-EVALUATE.
 
        READ-EMPLOYEE-PARA.
-       READ EMPLOYEE
+       READ EMPLOYEE NEXT RECORD
         AT END
             SET EMP-END-OF-FILE TO TRUE
         NOT AT END
             ADD 1 TO EMP-REQUESTS
             ON SIZE ERROR
                 DISPLAY " SIZE ERROR AT POS-A "
-                GO TO CLOSE-FILE
+                GO TO SIZE-ERROR-EXIT-PARA
             END-ADD
+            MOVE SPACES TO WS-EDIT-FIELD
+            MOVE EMP-ID TO WS-EDIT-FIELD
+            MOVE 10 TO WS-EDIT-LEN
+            MOVE 'N' TO WS-EDIT-TYPE
+            CALL "INPUT-EDIT" USING WS-EDIT-FIELD, WS-EDIT-LEN,
+                WS-EDIT-TYPE, WS-EDIT-VALID
+            END-CALL
+            IF WS-EDIT-VALID NOT = 'Y'
+                ADD 1 TO WS-INVALID-COUNT
+                DISPLAY "*** INVALID EMP-ID (NON-NUMERIC) : " EMP-ID
+                GO TO READ-EXIT
+            END-IF
+            IF EMP-ID = WS-LAST-EMP-ID
+                ADD 1 TO WS-DUP-COUNT
+                DISPLAY "*** DUPLICATE EMP-ID FOUND : " EMP-ID
+            END-IF
+            MOVE EMP-ID TO WS-LAST-EMP-ID
+            COMPUTE WS-EXP-SUB = EMP-EXP + 1
+            ADD 1 TO WS-EXP-COUNT(WS-EXP-SUB)
+            MOVE EMP-ID TO RPT-EMP-ID
+            MOVE EMP-NAME TO RPT-EMP-NAME
+            MOVE EMP-EXP TO RPT-EMP-EXP
+            WRITE RPT-LINE FROM RPT-DETAIL-LINE
+            ADD 1 TO WS-CKP-COUNT
+            IF WS-CKP-COUNT >= WS-CKP-INTERVAL
+                PERFORM WRITE-CHECKPOINT-PARA
+                MOVE ZERO TO WS-CKP-COUNT
+            END-IF
        END-READ.
        READ-EXIT.
        EXIT.
 
+       SIZE-ERROR-EXIT-PARA.
+       CLOSE EMPLOYEE
+       GO TO PROGRAM-END-PARA.
+
+       READ-CHECKPOINT-PARA.
+       OPEN INPUT CHECKPOINT-FILE
+       IF CKP-FILESTATUS = "00"
+           READ CHECKPOINT-FILE INTO WS-RESTART-ID
+               AT END MOVE SPACES TO WS-RESTART-ID
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       ELSE
+           MOVE SPACES TO WS-RESTART-ID
+       END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+       OPEN OUTPUT CHECKPOINT-FILE
+       WRITE CKP-RECORD FROM EMP-ID
+       CLOSE CHECKPOINT-FILE.
+
+       LOOKUP-EMPLOYEE-PARA.
+       OPEN INPUT EMPLOYEE
+       IF EMP-FILESTATUS NOT = "00"
+           DISPLAY " FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+       ELSE
+           PERFORM LOOKUP-ONE-EMPLOYEE-PARA
+           CLOSE EMPLOYEE
+       END-IF.
+
+       ONLINE-INQUIRY-PARA.
+       OPEN INPUT EMPLOYEE
+       IF EMP-FILESTATUS NOT = "00"
+           DISPLAY " FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+       ELSE
+           DISPLAY "=== ONLINE EMPLOYEE INQUIRY ==="
+           DISPLAY "ENTER AN EMP-ID TO LOOK UP, OR SPACES TO QUIT"
+           MOVE 'N' TO WS-INQUIRY-DONE
+           PERFORM UNTIL INQUIRY-DONE
+               DISPLAY "EMP-ID ? " WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-ID
+               IF WS-LOOKUP-ID = SPACES
+                   SET INQUIRY-DONE TO TRUE
+               ELSE
+                   PERFORM LOOKUP-ONE-EMPLOYEE-PARA
+               END-IF
+           END-PERFORM
+           CLOSE EMPLOYEE
+       END-IF.
+
+       LOOKUP-ONE-EMPLOYEE-PARA.
+       MOVE WS-LOOKUP-ID TO EMP-ID
+       READ EMPLOYEE
+           INVALID KEY
+               DISPLAY "NO EMPLOYEE ON FILE FOR EMP-ID " EMP-ID
+           NOT INVALID KEY
+               DISPLAY "EMP-ID    : " EMP-ID
+               DISPLAY "EMP-NAME  : " EMP-NAME
+               DISPLAY "EMP-EXP   : " EMP-EXP
+       END-READ.
+
+       PRINT-EXP-TIERS-PARA.
+       DISPLAY "=== EXPERIENCE-TIER BREAKDOWN ===".
+       PERFORM VARYING WS-EXP-SUB FROM 1 BY 1 UNTIL WS-EXP-SUB > 10
+           MOVE WS-EXP-SUB TO RPT-EXP-LEVEL
+           SUBTRACT 1 FROM RPT-EXP-LEVEL
+           MOVE WS-EXP-COUNT(WS-EXP-SUB) TO RPT-EXP-COUNT
+           DISPLAY "EXPERIENCE LEVEL " RPT-EXP-LEVEL ": "
+               WS-EXP-COUNT(WS-EXP-SUB)
+           WRITE RPT-LINE FROM RPT-EXP-LINE
+       END-PERFORM.
+
        CLOSE-FILE.
        CLOSE EMPLOYEE.
 
+       CHECK-RUN-CONTROL-PARA.
+       OPEN INPUT RUN-CONTROL-FILE
+       IF RCF-FILESTATUS = "00"
+           READ RUN-CONTROL-FILE INTO WS-LAST-RUN-DATE
+               AT END MOVE ZERO TO WS-LAST-RUN-DATE
+           END-READ
+           CLOSE RUN-CONTROL-FILE
+           IF WS-LAST-RUN-DATE = WS-TODAY-DATE
+               SET RERUN-BLOCKED TO TRUE
+           END-IF
+       END-IF.
+
+       STAMP-RUN-CONTROL-PARA.
+       OPEN OUTPUT RUN-CONTROL-FILE
+       MOVE WS-TODAY-DATE TO RC-RECORD
+       WRITE RC-RECORD
+       CLOSE RUN-CONTROL-FILE.
+
+       CHECK-BATCH-WINDOW-PARA.
+       MOVE ZERO TO WS-BW-DATE
+       MOVE ZERO TO WS-BW-STEP
+       OPEN INPUT BATCH-WINDOW-FILE
+       IF BW-FILESTATUS = "00"
+           READ BATCH-WINDOW-FILE INTO BW-RECORD
+               AT END CONTINUE
+           END-READ
+
+           MOVE BW-DATE TO WS-BW-DATE
+           MOVE BW-STEP TO WS-BW-STEP
+           CLOSE BATCH-WINDOW-FILE
+       END-IF
+       MOVE 'N' TO WS-OUT-OF-SEQUENCE
+       IF WS-BW-DATE NOT = WS-TODAY-DATE OR WS-BW-STEP < 1
+           SET OUT-OF-SEQUENCE TO TRUE
+       END-IF.
+
+       ADVANCE-BATCH-WINDOW-PARA.
+       OPEN OUTPUT BATCH-WINDOW-FILE
+       MOVE WS-TODAY-DATE TO BW-DATE
+       MOVE WS-BW-STEP TO BW-STEP
+       WRITE BW-LINE FROM BW-RECORD
+       CLOSE BATCH-WINDOW-FILE.
+
+       LOG-SHARED-EXCEPTION-PARA.
+       MOVE SPACES TO WS-SHARED-KEY
+       MOVE "FS=" TO WS-SHARED-KEY(1:3)
+       MOVE EMP-FILESTATUS TO WS-SHARED-KEY(4:2)
+       CALL "EXCPLOG" USING WS-SHARED-PROGRAM, WS-SHARED-ACTION,
+           WS-SHARED-KEY.
+
        PROGRAM-END-PARA.
        STOP RUN.
        END PROGRAM FileHandling.
