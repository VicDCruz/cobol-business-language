@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared exception log - a single reusable subprogram
+      *          that FileHandling, WRITEVERB, and the arithmetic
+      *          exception paragraphs (ADD7's overflow trap, DIV4's
+      *          divide-by-zero trap) all CALL to record an exception
+      *          against one common SystemException.log, using the
+      *          same timestamped record shape those programs already
+      *          wrote to their own per-program logs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EXCEPTION-LOG ASSIGN TO "SystemException.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXC-FILESTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-LOG.
+       01 EXCEPTION-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 EXC-FILESTATUS PIC X(02).
+       01 WS-CURR-DATE PIC 9(8).
+       01 WS-CURR-TIME PIC 9(8).
+       COPY EXCPREC REPLACING ==:REC:== BY ==EXCEPTION-RECORD==.
+       LINKAGE SECTION.
+       01 LS-PROGRAM PIC X(9).
+       01 LS-ACTION  PIC X(9).
+       01 LS-KEY     PIC X(10).
+       PROCEDURE DIVISION USING LS-PROGRAM, LS-ACTION, LS-KEY.
+       MAIN-PARAGRAPH.
+       ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-CURR-TIME FROM TIME.
+       MOVE WS-CURR-DATE TO EXC-TIMESTAMP.
+       MOVE WS-CURR-TIME TO EXC-TIME.
+       MOVE LS-PROGRAM TO EXC-PROGRAM.
+       MOVE LS-ACTION TO EXC-ACTION.
+       MOVE LS-KEY TO EXC-KEY.
+       OPEN EXTEND EXCEPTION-LOG.
+       IF EXC-FILESTATUS NOT = "00"
+           OPEN OUTPUT EXCEPTION-LOG
+       END-IF.
+       WRITE EXCEPTION-LINE FROM EXCEPTION-RECORD.
+       CLOSE EXCEPTION-LOG.
+       GOBACK.
+       END PROGRAM EXCPLOG.
