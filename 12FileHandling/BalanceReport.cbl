@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Control-total balancing report - sums a batch of
+      *          transaction amounts and compares the total against an
+      *          independently supplied expected control total.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BalanceReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+           ASSIGN TO 'Transactions.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TXN-FILESTATUS.
+
+           SELECT CONTROL-FILE
+           ASSIGN TO 'ControlTotal.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-FILESTATUS.
+
+           SELECT BALANCE-REPORT
+           ASSIGN TO 'Balance.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANSACTION-FILE.
+       01 TXN-LINE            PIC X(20).
+      *
+       FD CONTROL-FILE.
+       01 CTL-LINE            PIC X(20).
+      *
+       FD BALANCE-REPORT.
+       01 RPT-LINE            PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+
+       01 TXN-FILESTATUS PIC X(02).
+       01 CTL-FILESTATUS PIC X(02).
+       01 RPT-FILESTATUS PIC X(02).
+       01 TXN-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 TXN-END-OF-FILE VALUE 'Y'.
+      *
+       01  WS-TXN-AMOUNT      PIC S9(9)V99 VALUE ZERO.
+       01  WS-RUNNING-TOTAL   PIC S9(9)V99 VALUE ZERO.
+       01  WS-EXPECTED-TOTAL  PIC S9(9)V99 VALUE ZERO.
+       01  WS-VARIANCE        PIC S9(9)V99 VALUE ZERO.
+       01  WS-TXN-COUNT       PIC 9(5) VALUE ZERO.
+      *
+       01  RPT-HEADER-1.
+           05 FILLER          PIC X(60)
+              VALUE "CONTROL-TOTAL BALANCING REPORT".
+       01  RPT-HEADER-2.
+           05 FILLER          PIC X(10) VALUE "TXN #".
+           05 FILLER          PIC X(20) VALUE "AMOUNT".
+       01  RPT-DETAIL-LINE.
+           05 RPT-DETAIL-COUNT   PIC ZZZZ9.
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 RPT-DETAIL-AMOUNT  PIC -9(9).99.
+       01  RPT-TOTAL-LINE.
+           05 FILLER          PIC X(24) VALUE "TOTAL POSTED     : ".
+           05 RPT-TOTAL-AMOUNT   PIC -9(9).99.
+       01  RPT-EXPECTED-LINE.
+           05 FILLER          PIC X(24) VALUE "EXPECTED CONTROL : ".
+           05 RPT-EXPECTED-AMOUNT PIC -9(9).99.
+       01  RPT-VARIANCE-LINE.
+           05 FILLER          PIC X(24) VALUE "VARIANCE          : ".
+           05 RPT-VARIANCE-AMOUNT PIC -9(9).99.
+       01  RPT-STATUS-LINE.
+           05 FILLER          PIC X(24) VALUE "STATUS            : ".
+           05 RPT-STATUS-TEXT PIC X(15).
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       PERFORM READ-CONTROL-TOTAL-PARA
+
+       OPEN INPUT TRANSACTION-FILE
+       IF TXN-FILESTATUS NOT = "00"
+           DISPLAY " TRANSACTION FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " TXN-FILESTATUS
+           GO TO PROGRAM-END-PARA
+       END-IF
+
+       OPEN OUTPUT BALANCE-REPORT
+       WRITE RPT-LINE FROM RPT-HEADER-1
+       WRITE RPT-LINE FROM RPT-HEADER-2
+       PERFORM READ-TRANSACTION-PARA THRU READ-TRANSACTION-EXIT
+           UNTIL TXN-END-OF-FILE
+       PERFORM WRITE-SUMMARY-PARA
+       CLOSE TRANSACTION-FILE
+       CLOSE BALANCE-REPORT.
+
+       PROGRAM-END-PARA.
+       STOP RUN.
+
+       READ-CONTROL-TOTAL-PARA.
+       OPEN INPUT CONTROL-FILE
+       IF CTL-FILESTATUS = "00"
+           READ CONTROL-FILE INTO CTL-LINE
+               AT END MOVE SPACES TO CTL-LINE
+           END-READ
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(CTL-LINE))
+               TO WS-EXPECTED-TOTAL
+           CLOSE CONTROL-FILE
+       ELSE
+           DISPLAY " CONTROL TOTAL FILE NOT FOUND, ASSUMING ZERO "
+       END-IF.
+
+       READ-TRANSACTION-PARA.
+       READ TRANSACTION-FILE INTO TXN-LINE
+           AT END
+               SET TXN-END-OF-FILE TO TRUE
+           NOT AT END
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(TXN-LINE))
+                   TO WS-TXN-AMOUNT
+               ADD 1 TO WS-TXN-COUNT
+               ADD WS-TXN-AMOUNT TO WS-RUNNING-TOTAL
+               MOVE WS-TXN-COUNT TO RPT-DETAIL-COUNT
+               MOVE WS-TXN-AMOUNT TO RPT-DETAIL-AMOUNT
+               WRITE RPT-LINE FROM RPT-DETAIL-LINE
+       END-READ.
+       READ-TRANSACTION-EXIT.
+       EXIT.
+
+       WRITE-SUMMARY-PARA.
+       COMPUTE WS-VARIANCE = WS-RUNNING-TOTAL - WS-EXPECTED-TOTAL
+       MOVE WS-RUNNING-TOTAL TO RPT-TOTAL-AMOUNT
+       WRITE RPT-LINE FROM RPT-TOTAL-LINE
+       MOVE WS-EXPECTED-TOTAL TO RPT-EXPECTED-AMOUNT
+       WRITE RPT-LINE FROM RPT-EXPECTED-LINE
+       MOVE WS-VARIANCE TO RPT-VARIANCE-AMOUNT
+       WRITE RPT-LINE FROM RPT-VARIANCE-LINE
+       IF WS-VARIANCE = ZERO
+           DISPLAY "CONTROL TOTALS BALANCE"
+           MOVE "BALANCED" TO RPT-STATUS-TEXT
+       ELSE
+           DISPLAY "OUT OF BALANCE - VARIANCE : " WS-VARIANCE
+           MOVE "OUT OF BALANCE" TO RPT-STATUS-TEXT
+       END-IF
+       WRITE RPT-LINE FROM RPT-STATUS-LINE.
+       END PROGRAM BalanceReport.
