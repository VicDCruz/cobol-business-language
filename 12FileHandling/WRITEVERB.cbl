@@ -12,7 +12,28 @@
        FILE-CONTROL.
        SELECT EMPLOYEE ASSIGN TO 'file2.txt'
        ORGANIZATION IS SEQUENTIAL
-       ACCESS IS SEQUENTIAL.
+       ACCESS IS SEQUENTIAL
+       FILE STATUS IS EMP-FILESTATUS.
+
+       SELECT NEWHIRE-TXN ASSIGN TO 'NewHire.txn'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS TXN-FILESTATUS.
+
+       SELECT UPDATE-TXN ASSIGN TO 'Update.txn'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS UPD-FILESTATUS.
+
+       SELECT AUDIT-LOG ASSIGN TO 'WriteAudit.log'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUD-FILESTATUS.
+
+       SELECT RUN-CONTROL-FILE ASSIGN TO 'WriteVerb.rc'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS RCF-FILESTATUS.
+
+       SELECT BATCH-WINDOW-FILE ASSIGN TO 'BatchWindow.ctl'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS BW-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,20 +42,286 @@
         05 EMPLOYEE-ID PIC X(5).
         05 NAME PIC A(10).
         05 RANK PIC X(3).
+        05 EMP-STATUS PIC X(1).
+           88 EMP-ACTIVE VALUE SPACE.
+           88 EMP-DELETED VALUE 'D'.
+
+       FD NEWHIRE-TXN.
+       01 NEWHIRE-TXN-RECORD.
+        05 TXN-EMPLOYEE-ID PIC X(5).
+        05 TXN-NAME PIC A(10).
+        05 TXN-RANK PIC X(3).
+
+       FD UPDATE-TXN.
+       01 UPDATE-TXN-RECORD.
+        05 UPD-ACTION PIC X(1).
+      *    'U' = UPDATE NAME/RANK, 'D' = MARK DELETED
+        05 UPD-EMPLOYEE-ID PIC X(5).
+        05 UPD-NAME PIC A(10).
+        05 UPD-RANK PIC X(3).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LINE PIC X(80).
+
+       FD RUN-CONTROL-FILE.
+       01 RC-RECORD PIC 9(8).
+
+       FD BATCH-WINDOW-FILE.
+       01 BW-LINE PIC X(10).
 
        WORKING-STORAGE SECTION.
-       01 WS-EMPLOYEE.
-       05 WS-EMPLOYEE-ID PIC 9(5).
-       05 WS-NAME PIC A(25).
-       05 WS-RANK PIC X(3).
+       COPY CUSTREC REPLACING ==:REC:== BY ==WS-CUST-VIEW==.
+
+       01 TXN-FILESTATUS PIC X(2).
+       01 TXN-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 TXN-END-OF-FILE VALUE 'Y'.
+       01 WS-TXN-COUNT PIC 9(5) VALUE ZERO.
+
+       01 UPD-FILESTATUS PIC X(2).
+       01 EMP-FILESTATUS PIC X(2).
+       01 WS-CMD-LINE PIC X(80).
+       01 WS-RUN-MODE PIC X(1) VALUE 'A'.
+           88 APPEND-MODE VALUE 'A'.
+           88 UPDATE-MODE VALUE 'U'.
+       01 EMP-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 EMP-END-OF-FILE VALUE 'Y'.
+       01 WS-UPD-COUNT PIC 9(5) VALUE ZERO.
+
+       01 UPD-TABLE.
+           05 UPD-ENTRY OCCURS 50 TIMES.
+               10 UPD-T-ACTION PIC X(1).
+               10 UPD-T-EMPLOYEE-ID PIC X(5).
+               10 UPD-T-NAME PIC A(10).
+               10 UPD-T-RANK PIC X(3).
+       01 WS-UPD-TOTAL PIC 9(3) VALUE ZERO.
+       01 WS-UPD-SKIPPED PIC 9(3) VALUE ZERO.
+       01 WS-UPD-MAX PIC 9(3) VALUE 50.
+       01 WS-UPD-SUB PIC 9(3).
+
+       01 AUD-FILESTATUS PIC X(2).
+       01 WS-CURRENT-TIMESTAMP.
+           05 WS-CURR-DATE PIC 9(8).
+           05 WS-CURR-TIME PIC 9(8).
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP    PIC 9(8).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 AUD-TIME         PIC 9(8).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 AUD-PROGRAM      PIC X(9) VALUE "WRITEVERB".
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 AUD-ACTION       PIC X(9).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 AUD-KEY          PIC X(5).
+
+       01 WS-SHARED-PROGRAM PIC X(9) VALUE "WRITEVERB".
+       01 WS-SHARED-ACTION  PIC X(9).
+       01 WS-SHARED-KEY     PIC X(10).
+
+       01 RCF-FILESTATUS PIC X(2).
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-LAST-RUN-DATE PIC 9(8) VALUE ZERO.
+       01 WS-RERUN-FLAG PIC X(1) VALUE 'N'.
+           88 RERUN-BLOCKED VALUE 'Y'.
+
+       01 BW-FILESTATUS PIC X(2).
+       01 WS-BW-DATE PIC 9(8) VALUE ZERO.
+       01 WS-BW-STEP PIC 9(1) VALUE ZERO.
+       COPY BATCHWIN REPLACING ==:REC:== BY ==BW-RECORD==.
 
        PROCEDURE DIVISION.
-       DISPLAY 'WRITING TO A SEQUENTIAL FILE..'
+       MAIN-PROCEDURE.
+       ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+       UNSTRING WS-CMD-LINE DELIMITED BY SPACE INTO WS-RUN-MODE
+       END-UNSTRING
+
+       PERFORM OPEN-AUDIT-LOG-PARA
+
+       IF UPDATE-MODE
+           PERFORM UPDATE-EMPLOYEE-FILE-PARA
+           CLOSE AUDIT-LOG
+           GO TO PROGRAM-END-PARA
+       END-IF.
+
+       ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+       PERFORM CHECK-RUN-CONTROL-PARA
+       IF RERUN-BLOCKED
+           DISPLAY " NEW-HIRE BATCH ALREADY RAN TODAY "
+           DISPLAY " LAST RUN DATE : " WS-LAST-RUN-DATE
+           CLOSE AUDIT-LOG
+           GO TO PROGRAM-END-PARA
+       END-IF.
+
+       DISPLAY 'WRITING NEW-HIRE TRANSACTIONS TO A SEQUENTIAL FILE..'
+       OPEN INPUT NEWHIRE-TXN
+       IF TXN-FILESTATUS NOT = "00"
+           DISPLAY " NEW-HIRE TRANSACTION FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " TXN-FILESTATUS
+           MOVE "FILE-MISS" TO WS-SHARED-ACTION
+           MOVE SPACES TO WS-SHARED-KEY
+           MOVE "FS=" TO WS-SHARED-KEY(1:3)
+           MOVE TXN-FILESTATUS TO WS-SHARED-KEY(4:2)
+           CALL "EXCPLOG" USING WS-SHARED-PROGRAM, WS-SHARED-ACTION,
+               WS-SHARED-KEY
+           CLOSE AUDIT-LOG
+           GO TO PROGRAM-END-PARA
+       END-IF.
        OPEN EXTEND EMPLOYEE.
-       MOVE '100' TO EMPLOYEE-ID.
-       MOVE 'NIKITA' TO NAME.
-       MOVE '5' TO RANK.
-       WRITE EMPLOYEE-FILE
-       END-WRITE.
+       PERFORM PROCESS-TXN-PARA THRU PROCESS-TXN-EXIT
+           UNTIL TXN-END-OF-FILE.
+       CLOSE NEWHIRE-TXN.
        CLOSE EMPLOYEE.
+       CLOSE AUDIT-LOG.
+       DISPLAY 'NEW-HIRE RECORDS WRITTEN : ' WS-TXN-COUNT.
+       PERFORM STAMP-RUN-CONTROL-PARA.
+       MOVE 1 TO WS-BW-STEP.
+       PERFORM ADVANCE-BATCH-WINDOW-PARA.
+
+       PROGRAM-END-PARA.
        STOP RUN.
+
+       CHECK-RUN-CONTROL-PARA.
+       OPEN INPUT RUN-CONTROL-FILE
+       IF RCF-FILESTATUS = "00"
+           READ RUN-CONTROL-FILE INTO WS-LAST-RUN-DATE
+               AT END MOVE ZERO TO WS-LAST-RUN-DATE
+           END-READ
+           CLOSE RUN-CONTROL-FILE
+           IF WS-LAST-RUN-DATE = WS-TODAY-DATE
+               SET RERUN-BLOCKED TO TRUE
+           END-IF
+       END-IF.
+
+       STAMP-RUN-CONTROL-PARA.
+       OPEN OUTPUT RUN-CONTROL-FILE
+       MOVE WS-TODAY-DATE TO RC-RECORD
+       WRITE RC-RECORD
+       CLOSE RUN-CONTROL-FILE.
+
+       ADVANCE-BATCH-WINDOW-PARA.
+       OPEN OUTPUT BATCH-WINDOW-FILE
+       MOVE WS-TODAY-DATE TO BW-DATE
+       MOVE WS-BW-STEP TO BW-STEP
+       WRITE BW-LINE FROM BW-RECORD
+       CLOSE BATCH-WINDOW-FILE.
+
+       OPEN-AUDIT-LOG-PARA.
+       OPEN EXTEND AUDIT-LOG
+       IF AUD-FILESTATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG
+       END-IF.
+
+       WRITE-AUDIT-PARA.
+       ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+       ACCEPT WS-CURR-TIME FROM TIME
+       MOVE WS-CURR-DATE TO AUD-TIMESTAMP
+       MOVE WS-CURR-TIME TO AUD-TIME
+       WRITE AUDIT-LINE FROM AUDIT-RECORD.
+
+       PROCESS-TXN-PARA.
+       READ NEWHIRE-TXN
+           AT END
+               SET TXN-END-OF-FILE TO TRUE
+           NOT AT END
+               MOVE TXN-EMPLOYEE-ID TO EMPLOYEE-ID
+               MOVE TXN-NAME TO NAME
+               MOVE TXN-RANK TO RANK
+               SET EMP-ACTIVE TO TRUE
+               WRITE EMPLOYEE-FILE
+               ADD 1 TO WS-TXN-COUNT
+               MOVE "NEW-HIRE " TO AUD-ACTION
+               MOVE EMPLOYEE-ID TO AUD-KEY
+               PERFORM WRITE-AUDIT-PARA
+               MOVE TXN-NAME TO CUST-NAME
+               MOVE WS-TXN-COUNT TO CUST-CODE
+               MOVE TXN-RANK TO CUST-NOTE
+               DISPLAY "CUSTOMER VIEW: " CUST-NAME
+                   " CODE=" CUST-CODE " NOTE=" CUST-NOTE
+       END-READ.
+       PROCESS-TXN-EXIT.
+       EXIT.
+
+       UPDATE-EMPLOYEE-FILE-PARA.
+       DISPLAY 'UPDATING/DELETING RECORDS IN THE EMPLOYEE FILE..'
+       OPEN INPUT UPDATE-TXN
+       IF UPD-FILESTATUS NOT = "00"
+           DISPLAY " UPDATE TRANSACTION FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " UPD-FILESTATUS
+           MOVE "FILE-MISS" TO WS-SHARED-ACTION
+           MOVE SPACES TO WS-SHARED-KEY
+           MOVE "FS=" TO WS-SHARED-KEY(1:3)
+           MOVE UPD-FILESTATUS TO WS-SHARED-KEY(4:2)
+           CALL "EXCPLOG" USING WS-SHARED-PROGRAM, WS-SHARED-ACTION,
+               WS-SHARED-KEY
+       ELSE
+           PERFORM LOAD-UPDATE-TABLE-PARA THRU LOAD-UPDATE-TABLE-EXIT
+               UNTIL TXN-END-OF-FILE
+           CLOSE UPDATE-TXN
+           IF WS-UPD-SKIPPED > 0
+               DISPLAY "WARNING: UPDATE TABLE FULL - " WS-UPD-SKIPPED
+                   " RECORD(S) SKIPPED"
+           END-IF
+           OPEN I-O EMPLOYEE
+           IF EMP-FILESTATUS NOT = "00"
+               DISPLAY " EMPLOYEE FILE NOT FOUND "
+               DISPLAY " FILE STATUS IS : " EMP-FILESTATUS
+               MOVE "FILE-MISS" TO WS-SHARED-ACTION
+               MOVE SPACES TO WS-SHARED-KEY
+               MOVE "FS=" TO WS-SHARED-KEY(1:3)
+               MOVE EMP-FILESTATUS TO WS-SHARED-KEY(4:2)
+               CALL "EXCPLOG" USING WS-SHARED-PROGRAM, WS-SHARED-ACTION,
+                   WS-SHARED-KEY
+           ELSE
+               PERFORM APPLY-UPDATE-PARA THRU APPLY-UPDATE-EXIT
+                   UNTIL EMP-END-OF-FILE
+               CLOSE EMPLOYEE
+               DISPLAY 'RECORDS UPDATED/DELETED : ' WS-UPD-COUNT
+           END-IF
+       END-IF.
+
+       LOAD-UPDATE-TABLE-PARA.
+       READ UPDATE-TXN
+           AT END
+               SET TXN-END-OF-FILE TO TRUE
+           NOT AT END
+               IF WS-UPD-TOTAL < WS-UPD-MAX
+                   ADD 1 TO WS-UPD-TOTAL
+                   MOVE UPD-ACTION TO UPD-T-ACTION(WS-UPD-TOTAL)
+                   MOVE UPD-EMPLOYEE-ID
+                       TO UPD-T-EMPLOYEE-ID(WS-UPD-TOTAL)
+                   MOVE UPD-NAME TO UPD-T-NAME(WS-UPD-TOTAL)
+                   MOVE UPD-RANK TO UPD-T-RANK(WS-UPD-TOTAL)
+               ELSE
+                   ADD 1 TO WS-UPD-SKIPPED
+               END-IF
+       END-READ.
+       LOAD-UPDATE-TABLE-EXIT.
+       EXIT.
+
+       APPLY-UPDATE-PARA.
+       READ EMPLOYEE
+           AT END
+               SET EMP-END-OF-FILE TO TRUE
+           NOT AT END
+               PERFORM VARYING WS-UPD-SUB FROM 1 BY 1
+                   UNTIL WS-UPD-SUB > WS-UPD-TOTAL
+                   IF EMPLOYEE-ID = UPD-T-EMPLOYEE-ID(WS-UPD-SUB)
+                       IF UPD-T-ACTION(WS-UPD-SUB) = 'D'
+                           SET EMP-DELETED TO TRUE
+                       ELSE
+                           MOVE UPD-T-NAME(WS-UPD-SUB) TO NAME
+                           MOVE UPD-T-RANK(WS-UPD-SUB) TO RANK
+                       END-IF
+                       REWRITE EMPLOYEE-FILE
+                       ADD 1 TO WS-UPD-COUNT
+                       IF UPD-T-ACTION(WS-UPD-SUB) = 'D'
+                           MOVE "DELETE   " TO AUD-ACTION
+                       ELSE
+                           MOVE "UPDATE   " TO AUD-ACTION
+                       END-IF
+                       MOVE EMPLOYEE-ID TO AUD-KEY
+                       PERFORM WRITE-AUDIT-PARA
+                   END-IF
+               END-PERFORM
+       END-READ.
+       APPLY-UPDATE-EXIT.
+       EXIT.
