@@ -14,11 +14,15 @@
        01  C PIC S99V99 VALUE 09.10.
        01  D PIC S99V99 VALUE 10.90.
        01  E PIC S99V9 .
+       01  WS-C-ARG PIC S99V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            COMPUTE E = ( A + B ) / ( D - C )
            NOT ON SIZE ERROR
            DISPLAY "OK.".
            DISPLAY "E ROUNDED = (A * B) / (D - C) = " E .
+           MOVE C TO WS-C-ARG.
+           CALL "RATE-CALC" USING A, B, WS-C-ARG, D, E.
+           DISPLAY "E VIA RATE-CALC = " E .
            STOP RUN.
        END PROGRAM COMP2.
