@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Markup/discount pricing - reads item price/rate pairs
+      *          from a file and applies the rate (positive = markup,
+      *          negative = discount) to each price, using the same
+      *          MULTIPLY ... GIVING ... NOT ON SIZE ERROR pattern
+      *          MUL1 already demonstrates.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARKUP1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRICE-FILE ASSIGN TO "PriceRates.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRC-FILESTATUS.
+       SELECT MARKUP-REPORT ASSIGN TO "Markup.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-FILESTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRICE-FILE.
+       01 PRICE-LINE PIC X(20).
+       FD MARKUP-REPORT.
+       01 RPT-LINE PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  A PIC S9(5)V99.
+      *    A HOLDS THE ITEM PRICE, MULTIPLIED BY THE RATE BELOW - SAME
+      *    MULTIPLY ... GIVING PATTERN AS MUL1
+       01  B PIC S999V99.
+      *    B HOLDS THE MARKUP/DISCOUNT RATE, AS A PERCENT
+       01  C PIC S9(7)V9(4).
+      *    C HOLDS THE RAW MULTIPLY RESULT (PRICE * RATE)
+       01  WS-NEW-PRICE PIC S9(5)V99.
+       01  PRC-FILESTATUS PIC X(02).
+       01  RPT-FILESTATUS PIC X(02).
+       01  PRC-EOF PIC X VALUE 'N'.
+           88 PRC-END-OF-FILE VALUE 'Y'.
+       01  WS-PRICE-TXT PIC X(10).
+       01  WS-RATE-TXT PIC X(10).
+       01  RPT-DETAIL-LINE.
+           05 RPT-OLD-PRICE PIC -9(5).99.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 RPT-RATE      PIC -999.99.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 RPT-NEW-PRICE PIC -9(5).99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       OPEN INPUT PRICE-FILE.
+       IF PRC-FILESTATUS NOT = "00"
+           DISPLAY " PRICE FILE NOT FOUND "
+           DISPLAY " FILE STATUS IS : " PRC-FILESTATUS
+       ELSE
+           OPEN OUTPUT MARKUP-REPORT
+           PERFORM APPLY-MARKUP-PARA THRU APPLY-MARKUP-EXIT
+               UNTIL PRC-END-OF-FILE
+           CLOSE PRICE-FILE
+           CLOSE MARKUP-REPORT
+       END-IF.
+       STOP RUN.
+
+       APPLY-MARKUP-PARA.
+       READ PRICE-FILE INTO PRICE-LINE
+           AT END
+               SET PRC-END-OF-FILE TO TRUE
+           NOT AT END
+               UNSTRING PRICE-LINE DELIMITED BY SPACE
+                   INTO WS-PRICE-TXT WS-RATE-TXT
+               MOVE FUNCTION NUMVAL(WS-PRICE-TXT) TO A
+               MOVE FUNCTION NUMVAL(WS-RATE-TXT) TO B
+               MULTIPLY A BY B GIVING C
+                   NOT ON SIZE ERROR DISPLAY "LENGTH CORRECT"
+               END-MULTIPLY
+               COMPUTE WS-NEW-PRICE ROUNDED = A + ( C / 100 )
+               DISPLAY "C = A * B = " C
+               MOVE A TO RPT-OLD-PRICE
+               MOVE B TO RPT-RATE
+               MOVE WS-NEW-PRICE TO RPT-NEW-PRICE
+               WRITE RPT-LINE FROM RPT-DETAIL-LINE
+       END-READ.
+       APPLY-MARKUP-EXIT.
+       EXIT.
+       END PROGRAM MARKUP1.
