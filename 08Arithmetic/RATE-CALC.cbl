@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reusable rate/ratio calculator - factors COMP2's
+      *          (A + B) / (D - C) formula out into a callable
+      *          subprogram so other programs can compute the same
+      *          ratio without repeating the COMPUTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-CALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-A PIC S99V99.
+       01  LS-B PIC S99V99.
+       01  LS-C PIC S99V99.
+       01  LS-D PIC S99V99.
+       01  LS-E PIC S99V9.
+       PROCEDURE DIVISION USING LS-A, LS-B, LS-C, LS-D, LS-E.
+       MAIN-PROCEDURE.
+           COMPUTE LS-E ROUNDED = ( LS-A + LS-B ) / ( LS-D - LS-C )
+           ON SIZE ERROR
+               MOVE 0 TO LS-E
+           END-COMPUTE.
+           GOBACK.
+       END PROGRAM RATE-CALC.
