@@ -6,21 +6,69 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIV4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EXCEPTION-LOG ASSIGN TO "DivZero.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXC-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD EXCEPTION-LOG.
+       01 EXCEPTION-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01  A PIC S9 VALUE 8.
        01  B PIC S9 VALUE 0.
        01  C PIC S9 .
        01  D PIC S9 .
+       01  EXC-FILESTATUS PIC X(02).
+       01  WS-CURR-DATE PIC 9(8).
+       01  WS-CURR-TIME PIC 9(8).
+       01  EXCEPTION-RECORD.
+           05 EXC-TIMESTAMP  PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-TIME       PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-PROGRAM    PIC X(9) VALUE "DIV4".
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-ACTION     PIC X(9) VALUE "DIVZERO  ".
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-A          PIC S9.
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-B          PIC S9.
+       01  WS-SHARED-PROGRAM PIC X(9) VALUE "DIV4".
+       01  WS-SHARED-ACTION  PIC X(9) VALUE "DIVZERO".
+       01  WS-SHARED-KEY     PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DIVIDE A BY B GIVING C REMAINDER D
            ON SIZE ERROR
+           PERFORM LOG-DIVZERO-PARA
            MOVE 1 TO B
            DISPLAY "DIV BY ZERO ".
            DISPLAY "B: " B .
            DISPLAY "C = A / B = " C .
            DISPLAY "REMAINDER : " D .
            STOP RUN.
+
+       LOG-DIVZERO-PARA.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE WS-CURR-DATE TO EXC-TIMESTAMP
+           MOVE WS-CURR-TIME TO EXC-TIME
+           MOVE A TO EXC-A
+           MOVE B TO EXC-B
+           OPEN EXTEND EXCEPTION-LOG
+           IF EXC-FILESTATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           WRITE EXCEPTION-LINE FROM EXCEPTION-RECORD
+           CLOSE EXCEPTION-LOG
+           MOVE SPACES TO WS-SHARED-KEY
+           MOVE "A=" TO WS-SHARED-KEY(1:2)
+           MOVE A TO WS-SHARED-KEY(3:1)
+           MOVE ",B=" TO WS-SHARED-KEY(4:3)
+           MOVE B TO WS-SHARED-KEY(7:1)
+           CALL "EXCPLOG" USING WS-SHARED-PROGRAM, WS-SHARED-ACTION,
+               WS-SHARED-KEY.
        END PROGRAM DIV4.
