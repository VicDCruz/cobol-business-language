@@ -6,17 +6,68 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EXCEPTION-LOG ASSIGN TO "Overflow.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXC-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD EXCEPTION-LOG.
+       01 EXCEPTION-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01  A PIC 99 VALUE 98.
-       01  B PIC 99 VALUE 1.
+       01  B PIC 99 VALUE 5.
+       01  EXC-FILESTATUS PIC X(02).
+       01  WS-CURR-DATE PIC 9(8).
+       01  WS-CURR-TIME PIC 9(8).
+       01  EXCEPTION-RECORD.
+           05 EXC-TIMESTAMP  PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-TIME       PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-PROGRAM    PIC X(9) VALUE "ADD7".
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-ACTION     PIC X(9) VALUE "OVERFLOW ".
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-A          PIC 99.
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 EXC-B          PIC 99.
+       01  WS-SHARED-PROGRAM PIC X(9) VALUE "ADD7".
+       01  WS-SHARED-ACTION  PIC X(9) VALUE "OVERFLOW".
+       01  WS-SHARED-KEY     PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "OLD VALUE OF B: " B .
            ADD A TO B
+           ON SIZE ERROR
+               DISPLAY "OVERFLOW ADDING " A " TO " B
+               PERFORM LOG-OVERFLOW-PARA
            NOT ON SIZE ERROR
-           DISPLAY "TO SHORT".
+           DISPLAY "TO SHORT"
+           END-ADD.
            DISPLAY "NEW VALUE OF B: " B .
            STOP RUN.
+
+       LOG-OVERFLOW-PARA.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE WS-CURR-DATE TO EXC-TIMESTAMP
+           MOVE WS-CURR-TIME TO EXC-TIME
+           MOVE A TO EXC-A
+           MOVE B TO EXC-B
+           OPEN EXTEND EXCEPTION-LOG
+           IF EXC-FILESTATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           WRITE EXCEPTION-LINE FROM EXCEPTION-RECORD
+           CLOSE EXCEPTION-LOG
+           MOVE SPACES TO WS-SHARED-KEY
+           MOVE "A=" TO WS-SHARED-KEY(1:2)
+           MOVE A TO WS-SHARED-KEY(3:2)
+           MOVE ",B=" TO WS-SHARED-KEY(5:3)
+           MOVE B TO WS-SHARED-KEY(8:2)
+           CALL "EXCPLOG" USING WS-SHARED-PROGRAM, WS-SHARED-ACTION,
+               WS-SHARED-KEY.
        END PROGRAM ADD7.
