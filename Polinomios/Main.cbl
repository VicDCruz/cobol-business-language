@@ -11,38 +11,173 @@
                FILE-CONTROL.
                SELECT POLYFILE ASSIGN TO "../input.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT POLY-LIBRARY ASSIGN TO "PolyLibrary.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS POLY-LIB-KEY
+                   FILE STATUS IS LIB-FILESTATUS.
+
+               SELECT EVAL-TABLE ASSIGN TO "EvalTable.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS EVAL-FILESTATUS.
+
+               SELECT POLY-REPORT ASSIGN TO "PolyReport.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RPT-FILESTATUS.
+
+               SELECT TXN-FILE ASSIGN TO "Transactions.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS TXN-FILESTATUS.
+
+               SELECT RUN-CONTROL-FILE ASSIGN TO "Main.rc"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RCF-FILESTATUS.
+
+               SELECT BATCH-WINDOW-FILE ASSIGN TO "BatchWindow.ctl"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS BW-FILESTATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD POLYFILE.
+       01 POLYFILE-RECORD PIC X(150).
+      *
+       FD TXN-FILE.
+       01 TXN-RECORD.
+           05 TXN-OP        PIC X(3).
+           05 FILLER        PIC X(1).
+           05 TXN-OPERAND1  PIC 9.
+           05 FILLER        PIC X(1).
+           05 TXN-OPERAND2  PIC 9.
+           05 FILLER        PIC X(1).
+           05 TXN-OPERAND3  PIC X(1).
+      *
+       FD EVAL-TABLE.
+       01 EVAL-LINE PIC X(40).
+      *
+       FD POLY-REPORT.
+       01 RPT-LINE PIC X(80).
+      *
+       FD RUN-CONTROL-FILE.
+       01 RC-RECORD PIC 9(8).
+      *
+       FD BATCH-WINDOW-FILE.
+       01 BW-LINE PIC X(10).
+      *
+       FD POLY-LIBRARY.
+       01 POLY-LIB-RECORD.
+       05 POLY-LIB-KEY.
+           10 POLY-LIB-NAME     PIC X(20).
+           10 POLY-LIB-RUN-DATE PIC 9(8).
+       05 POLY-LIB-DEGREE       PIC 99.
+       05 POLY-LIB-COEFFS       PIC X(150).
+      *
        WORKING-STORAGE SECTION.
+       01  LIB-FILESTATUS PIC X(02).
+       01  LIB-SAVE-NAME PIC X(20).
+       01  WS-CURR-DATE PIC 9(8).
+       01  EVAL-FILESTATUS PIC X(02).
+       01  WS-X-START PIC 9(3) VALUE 1.
+       01  WS-X-END PIC 9(3) VALUE 5.
+       01  WS-EVAL-DETAIL.
+           05 FILLER          PIC X(4)  VALUE "X = ".
+           05 EVAL-X-OUT      PIC ZZ9.
+           05 FILLER          PIC X(12) VALUE "   RESULT = ".
+           05 EVAL-RESULT-OUT PIC -(7)9.99.
+       01  TXN-FILESTATUS PIC X(02).
+       01  TXN-EOF PIC X VALUE 'N'.
+           88 TXN-END-OF-FILE VALUE 'Y'.
+       01  RPT-FILESTATUS PIC X(02).
+       01  WS-RPT-DATE PIC 9(8).
+       01  WS-RPT-PAGE PIC 99 VALUE 1.
+       01  WS-RPT-HEADER-1.
+           05 FILLER        PIC X(20) VALUE "POLYNOMIAL REPORT - ".
+           05 RPT-HDR-DATE   PIC 9(8).
+           05 FILLER        PIC X(8)  VALUE "  PAGE ".
+           05 RPT-HDR-PAGE   PIC Z9.
+       01  WS-RPT-HEADER-2 PIC X(50) VALUE ALL "-".
+       01  WS-REPORT-LINE PIC X(80).
        01  COUNTER PIC 99 VALUE 10.
        01  WS-TABLE.
            05 WS-COLS OCCURS 3 TIMES.
-               10 WS-ROWS OCCURS 10 TIMES.
-                   15 WS-CELL PIC S9(5).
-       01  TOTAL-POLYNOMIALS PIC 9 VALUE 3.
+               10 WS-ROWS OCCURS 30 TIMES.
+                   15 WS-CELL PIC S9(3)V99.
+       01  TOTAL-POLYNOMIALS PIC 99 VALUE 3.
+       01  WS-HEADER-LINE PIC X(150).
        01  Y PIC 9 VALUE 1.
        01  WS-EOF PIC A(1).
        01  WS-CNT PIC 99.
        01  OPERATION PIC A(3).
-      *    ADD, SUB, MUL, DER
+      *    ADD, SUB, MUL, DER, DIV, INT
        01  OPERATOR1 PIC 9.
        01  OPERATOR2 PIC 9.
        01  WS-LINE PIC X(50) JUSTIFIED RIGHT.
-       01  WS-X-VALUE PIC 9(3).
-       01  ACCUMULATOR PIC S9(10).
-       01  WS-AUX.
-           05 WS-SIGN PIC X.
-           05 WS-ABS PIC 9999.
+       01  WS-X-VALUE PIC S9(3)V99.
+       01  ACCUMULATOR PIC S9(8)V99.
+       01  WS-SIGN PIC X.
+       01  WS-ABS PIC 9(3)V99.
+       01  WS-WORK-CELL PIC S9(3)V99.
+       01  WS-BISECT-LOW PIC S9(3)V99.
+       01  WS-BISECT-HIGH PIC S9(3)V99.
+       01  WS-BISECT-MID PIC S9(3)V99.
+       01  WS-BISECT-DIFF PIC S9(3)V99.
+       01  WS-BISECT-TOL PIC S9(1)V9(4) VALUE 0.0001.
+       01  WS-BISECT-ITER PIC 99.
+       01  WS-BISECT-MAXITER PIC 99 VALUE 30.
+       01  WS-F-LOW PIC S9(8)V99.
+       01  WS-F-MID PIC S9(8)V99.
+       01  WS-BISECT-DONE PIC X VALUE 'N'.
+           88 BISECT-DONE VALUE 'Y'.
+           88 BISECT-NOT-DONE VALUE 'N'.
+       01  RCF-FILESTATUS PIC X(02).
+       01  WS-TODAY-DATE PIC 9(8).
+       01  WS-LAST-RUN-DATE PIC 9(8) VALUE ZERO.
+       01  WS-RERUN-FLAG PIC X(1) VALUE 'N'.
+           88 RERUN-BLOCKED VALUE 'Y'.
+       01  WS-MAX-POLYS PIC 99 VALUE 3.
+       01  WS-SKIPPED-COUNT PIC 99 VALUE ZERO.
+       01  BW-FILESTATUS PIC X(02).
+       01  WS-BW-DATE PIC 9(8) VALUE ZERO.
+       01  WS-BW-STEP PIC 9(1) VALUE ZERO.
+       01  WS-OUT-OF-SEQUENCE PIC X(1) VALUE 'N'.
+           88 OUT-OF-SEQUENCE VALUE 'Y'.
+       COPY BATCHWIN REPLACING ==:REC:== BY ==BW-RECORD==.
+       01  WS-OPERAND-COUNT PIC 9.
+       01  WS-OPERAND3 PIC 9.
+       01  WS-TXN-SKIPPED PIC 99 VALUE ZERO.
+       01  WS-DUMMY-POLY.
+           05 WS-DUMMY-ROWS OCCURS 30 TIMES.
+               10 WS-DUMMY-CELL PIC S9(3)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-RUN-CONTROL-PARA.
+           IF RERUN-BLOCKED
+               DISPLAY " POLYNOMIAL BATCH ALREADY RAN TODAY "
+               DISPLAY " LAST RUN DATE : " WS-LAST-RUN-DATE
+               STOP RUN
+           END-IF.
+           PERFORM CHECK-BATCH-WINDOW-PARA.
+           IF OUT-OF-SEQUENCE
+               DISPLAY " POLYNOMIAL BATCH SKIPPED - EMPLOYEE FILE "
+               DISPLAY " STEP HAS NOT RUN YET TODAY "
+               STOP RUN
+           END-IF.
            PERFORM READ-FILE.
       *     DISPLAY WS-TABLE.
            PERFORM PRINT-ALL.
+           PERFORM PRINT-REPORT-PARA.
       *     MOVE 1 TO Y.
       *     PERFORM PRINT-ONE.
            MOVE 3 TO WS-X-VALUE.
            MOVE 1 TO OPERATOR1.
            PERFORM EVALUATE-POL.
+           MOVE 1 TO OPERATOR1.
+           PERFORM EVALUATE-RANGE-PARA.
+           MOVE 1 TO OPERATOR1.
+           MOVE -5 TO WS-BISECT-LOW.
+           MOVE 5 TO WS-BISECT-HIGH.
+           PERFORM BISECTION-PARA.
            MOVE "DER" TO OPERATION.
            MOVE 1 TO OPERATOR1.
            MOVE 2 TO OPERATOR2.
@@ -50,14 +185,31 @@
                USING OPERATION,
                WS-COLS(OPERATOR1), WS-COLS(OPERATOR2), COUNTER.
            PERFORM PRINT-ALL.
+           MOVE "DER_RESULT" TO LIB-SAVE-NAME.
+           MOVE 1 TO OPERATOR1.
+           PERFORM SAVE-POLYNOMIAL-PARA.
+           MOVE 3 TO OPERATOR1.
+           PERFORM LOAD-POLYNOMIAL-PARA.
+           MOVE "ADD" TO OPERATION.
+           MOVE 3 TO OPERATOR1.
+           MOVE 2 TO OPERATOR2.
+           CALL "ARITHMETIC-POL"
+               USING OPERATION,
+               WS-COLS(OPERATOR1), WS-COLS(OPERATOR2), COUNTER.
+           PERFORM PRINT-ALL.
+           PERFORM BATCH-DRIVER-PARA.
+           PERFORM STAMP-RUN-CONTROL-PARA.
+           MOVE 3 TO WS-BW-STEP.
+           PERFORM ADVANCE-BATCH-WINDOW-PARA.
            STOP RUN.
 
        EVALUATE-POL.
            MOVE 1 TO WS-CNT.
            MOVE 0 TO ACCUMULATOR.
            PERFORM COUNTER TIMES
-               MOVE WS-ROWS(OPERATOR1, WS-CNT) TO WS-AUX
-               IF WS-AUX NOT = "00000" THEN
+               IF WS-CELL(OPERATOR1, WS-CNT) NOT = 0 THEN
+                   MOVE WS-CELL(OPERATOR1, WS-CNT) TO WS-WORK-CELL
+                   PERFORM DECOMPOSE-CELL-PARA
                    MULTIPLY WS-X-VALUE BY ACCUMULATOR
                    IF WS-SIGN = "-" THEN
                        SUBTRACT WS-ABS FROM ACCUMULATOR
@@ -71,9 +223,68 @@
            DISPLAY ACCUMULATOR.
            DISPLAY "=== EVAL ===".
 
+      *    DECOMPOSE-CELL-PARA SPLITS A POLYNOMIAL CELL INTO A SIGN
+      *    FLAG AND AN UNSIGNED MAGNITUDE USING ORDINARY SIGNED
+      *    ARITHMETIC, SO THE FULL 3-DIGIT INTEGER RANGE OF WS-CELL
+      *    IS PRESERVED (NO FIXED-WIDTH OVERLAY TO OUTGROW).
+       DECOMPOSE-CELL-PARA.
+           IF WS-WORK-CELL < 0 THEN
+               MOVE "-" TO WS-SIGN
+               COMPUTE WS-ABS = WS-WORK-CELL * -1
+           ELSE
+               MOVE "0" TO WS-SIGN
+               MOVE WS-WORK-CELL TO WS-ABS
+           END-IF.
+
+       EVALUATE-RANGE-PARA.
+           DISPLAY "=== EVALUATING X RANGE ===".
+           OPEN OUTPUT EVAL-TABLE.
+           PERFORM VARYING WS-X-VALUE FROM WS-X-START BY 1
+               UNTIL WS-X-VALUE > WS-X-END
+               PERFORM EVALUATE-POL
+               MOVE WS-X-VALUE TO EVAL-X-OUT
+               MOVE ACCUMULATOR TO EVAL-RESULT-OUT
+               WRITE EVAL-LINE FROM WS-EVAL-DETAIL
+           END-PERFORM.
+           CLOSE EVAL-TABLE.
+           DISPLAY "=== EVALUATING X RANGE ===".
+
+       BISECTION-PARA.
+           DISPLAY "=== ROOT-FINDING (BISECTION) ===".
+           MOVE 'N' TO WS-BISECT-DONE.
+           MOVE 0 TO WS-BISECT-ITER.
+           MOVE WS-BISECT-LOW TO WS-X-VALUE.
+           PERFORM EVALUATE-POL.
+           MOVE ACCUMULATOR TO WS-F-LOW.
+           PERFORM UNTIL BISECT-DONE
+               COMPUTE WS-BISECT-MID =
+                   (WS-BISECT-LOW + WS-BISECT-HIGH) / 2
+               MOVE WS-BISECT-MID TO WS-X-VALUE
+               PERFORM EVALUATE-POL
+               MOVE ACCUMULATOR TO WS-F-MID
+               IF (WS-F-LOW < 0 AND WS-F-MID < 0)
+                   OR (WS-F-LOW > 0 AND WS-F-MID > 0) THEN
+                   MOVE WS-BISECT-MID TO WS-BISECT-LOW
+                   MOVE WS-F-MID TO WS-F-LOW
+               ELSE
+                   MOVE WS-BISECT-MID TO WS-BISECT-HIGH
+               END-IF
+               ADD 1 TO WS-BISECT-ITER
+               COMPUTE WS-BISECT-DIFF = WS-BISECT-HIGH - WS-BISECT-LOW
+               IF WS-BISECT-DIFF < WS-BISECT-TOL OR WS-F-MID = 0
+                   OR WS-BISECT-ITER NOT < WS-BISECT-MAXITER THEN
+                   MOVE 'Y' TO WS-BISECT-DONE
+               END-IF
+           END-PERFORM.
+           DISPLAY "ROOT APPROX = " WS-BISECT-MID
+               " AFTER " WS-BISECT-ITER " ITERATIONS".
+           DISPLAY "=== ROOT-FINDING (BISECTION) ===".
+
        PRINT-ONE.
            DISPLAY "POLYNOMIAL " Y ": " WITH NO ADVANCING.
-           CALL "PRINT-POLYNOMIAL" USING WS-TABLE, Y, COUNTER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           CALL "PRINT-POLYNOMIAL" USING WS-TABLE, Y, COUNTER,
+               WS-REPORT-LINE.
            DISPLAY " ".
            ADD 1 TO Y.
 
@@ -83,11 +294,38 @@
            PERFORM PRINT-ONE TOTAL-POLYNOMIALS TIMES.
            DISPLAY "=== PRINT-ALL ===".
 
+       PRINT-ONE-TO-REPORT-PARA.
+           MOVE SPACES TO WS-REPORT-LINE.
+           CALL "PRINT-POLYNOMIAL" USING WS-TABLE, Y, COUNTER,
+               WS-REPORT-LINE.
+           WRITE RPT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO Y.
+
+       PRINT-REPORT-PARA.
+           DISPLAY "=== WRITING POLYNOMIAL REPORT ===".
+           OPEN OUTPUT POLY-REPORT.
+           ACCEPT WS-RPT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RPT-DATE TO RPT-HDR-DATE.
+           MOVE WS-RPT-PAGE TO RPT-HDR-PAGE.
+           WRITE RPT-LINE FROM WS-RPT-HEADER-1.
+           WRITE RPT-LINE FROM WS-RPT-HEADER-2.
+           MOVE 1 TO Y.
+           PERFORM PRINT-ONE-TO-REPORT-PARA TOTAL-POLYNOMIALS TIMES.
+           CLOSE POLY-REPORT.
+           DISPLAY "=== WRITING POLYNOMIAL REPORT ===".
+
        READ-FILE.
            DISPLAY "=== READING FILE ===".
            MOVE 1 TO WS-CNT.
+           MOVE ZERO TO WS-SKIPPED-COUNT.
            OPEN INPUT POLYFILE.
-               PERFORM UNTIL WS-EOF='Y'
+               READ POLYFILE INTO WS-HEADER-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(FUNCTION
+                           TRIM(WS-HEADER-LINE)) TO TOTAL-POLYNOMIALS
+               END-READ
+               PERFORM UNTIL WS-EOF='Y' OR WS-CNT > WS-MAX-POLYS
                    READ POLYFILE INTO WS-COLS(WS-CNT)
                        AT END MOVE 'Y' TO WS-EOF
                        NOT AT END
@@ -100,7 +338,153 @@
                            ADD 1 TO WS-CNT
                    END-READ
                END-PERFORM.
+               PERFORM DRAIN-EXCESS-POLYS-PARA UNTIL WS-EOF='Y'.
            CLOSE POLYFILE.
+           IF TOTAL-POLYNOMIALS > WS-MAX-POLYS
+               MOVE WS-MAX-POLYS TO TOTAL-POLYNOMIALS
+           END-IF.
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY "INPUT FILE HELD MORE POLYNOMIALS THAN THE "
+                   "TABLE CAN HOLD"
+               DISPLAY "TABLE HOLDS " WS-MAX-POLYS
+                   ", SKIPPED " WS-SKIPPED-COUNT " EXTRA RECORD(S)"
+           END-IF.
            DISPLAY "=== READING FILE ===".
 
+       DRAIN-EXCESS-POLYS-PARA.
+           READ POLYFILE INTO WS-HEADER-LINE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END ADD 1 TO WS-SKIPPED-COUNT
+           END-READ.
+
+       SAVE-POLYNOMIAL-PARA.
+           DISPLAY "=== SAVING POLYNOMIAL TO LIBRARY ===".
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           OPEN I-O POLY-LIBRARY.
+           IF LIB-FILESTATUS = "35" THEN
+               OPEN OUTPUT POLY-LIBRARY
+               CLOSE POLY-LIBRARY
+               OPEN I-O POLY-LIBRARY
+           END-IF.
+           MOVE LIB-SAVE-NAME TO POLY-LIB-NAME.
+           MOVE WS-CURR-DATE TO POLY-LIB-RUN-DATE.
+           MOVE COUNTER TO POLY-LIB-DEGREE.
+           MOVE WS-COLS(OPERATOR1) TO POLY-LIB-COEFFS.
+           WRITE POLY-LIB-RECORD
+               INVALID KEY
+                   REWRITE POLY-LIB-RECORD
+           END-WRITE.
+           CLOSE POLY-LIBRARY.
+           DISPLAY "=== SAVING POLYNOMIAL TO LIBRARY ===".
+
+       BATCH-DRIVER-PARA.
+           DISPLAY "=== RUNNING TRANSACTION BATCH ===".
+           OPEN INPUT TXN-FILE.
+           IF TXN-FILESTATUS NOT = "00" THEN
+               DISPLAY "NO TRANSACTION FILE FOUND, SKIPPING BATCH"
+           ELSE
+               PERFORM UNTIL TXN-END-OF-FILE
+                   READ TXN-FILE
+                       AT END SET TXN-END-OF-FILE TO TRUE
+                       NOT AT END PERFORM PROCESS-TXN-PARA
+                   END-READ
+               END-PERFORM
+               CLOSE TXN-FILE
+           END-IF.
+           DISPLAY "=== RUNNING TRANSACTION BATCH ===".
+
+       PROCESS-TXN-PARA.
+           IF TXN-OPERAND1 < 1 OR TXN-OPERAND1 > 3 OR
+               TXN-OPERAND2 < 1 OR TXN-OPERAND2 > 3 THEN
+               DISPLAY "INVALID TXN OPERAND - RECORD SKIPPED"
+               ADD 1 TO WS-TXN-SKIPPED
+           ELSE IF TXN-OP = "CMP" THEN
+               IF TXN-OPERAND3 = SPACE OR TXN-OPERAND3 = "0" THEN
+                   MOVE 2 TO WS-OPERAND-COUNT
+                   CALL "COMPOSITE-POL" USING
+                       WS-COLS(TXN-OPERAND1),
+                       WS-COLS(TXN-OPERAND2),
+                       WS-DUMMY-POLY, COUNTER,
+                       WS-OPERAND-COUNT
+                   END-CALL
+               ELSE
+                   MOVE TXN-OPERAND3 TO WS-OPERAND3
+                   IF WS-OPERAND3 < 1 OR WS-OPERAND3 > 3 THEN
+                       DISPLAY "INVALID TXN OPERAND - RECORD SKIPPED"
+                       ADD 1 TO WS-TXN-SKIPPED
+                   ELSE
+                       MOVE 3 TO WS-OPERAND-COUNT
+                       CALL "COMPOSITE-POL" USING
+                           WS-COLS(TXN-OPERAND1),
+                           WS-COLS(TXN-OPERAND2),
+                           WS-COLS(WS-OPERAND3), COUNTER,
+                           WS-OPERAND-COUNT
+                       END-CALL
+                   END-IF
+               END-IF
+           ELSE
+               MOVE TXN-OP TO OPERATION
+               CALL "ARITHMETIC-POL" USING
+                   OPERATION,
+                   WS-COLS(TXN-OPERAND1),
+                   WS-COLS(TXN-OPERAND2), COUNTER
+           END-IF.
+           PERFORM PRINT-ALL.
+
+       LOAD-POLYNOMIAL-PARA.
+           DISPLAY "=== LOADING POLYNOMIAL FROM LIBRARY ===".
+           OPEN INPUT POLY-LIBRARY.
+           MOVE LIB-SAVE-NAME TO POLY-LIB-NAME.
+           MOVE WS-CURR-DATE TO POLY-LIB-RUN-DATE.
+           READ POLY-LIBRARY
+               INVALID KEY
+                   DISPLAY "NO LIBRARY ENTRY FOR " LIB-SAVE-NAME
+               NOT INVALID KEY
+                   MOVE POLY-LIB-COEFFS TO WS-COLS(OPERATOR1)
+           END-READ.
+           CLOSE POLY-LIBRARY.
+           DISPLAY "=== LOADING POLYNOMIAL FROM LIBRARY ===".
+
+       CHECK-RUN-CONTROL-PARA.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF RCF-FILESTATUS = "00"
+               READ RUN-CONTROL-FILE INTO WS-LAST-RUN-DATE
+                   AT END MOVE ZERO TO WS-LAST-RUN-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+               IF WS-LAST-RUN-DATE = WS-TODAY-DATE
+                   SET RERUN-BLOCKED TO TRUE
+               END-IF
+           END-IF.
+
+       STAMP-RUN-CONTROL-PARA.
+           OPEN OUTPUT RUN-CONTROL-FILE.
+           MOVE WS-TODAY-DATE TO RC-RECORD.
+           WRITE RC-RECORD.
+           CLOSE RUN-CONTROL-FILE.
+
+       CHECK-BATCH-WINDOW-PARA.
+           MOVE ZERO TO WS-BW-DATE.
+           MOVE ZERO TO WS-BW-STEP.
+           OPEN INPUT BATCH-WINDOW-FILE.
+           IF BW-FILESTATUS = "00"
+               READ BATCH-WINDOW-FILE INTO BW-RECORD
+                   AT END CONTINUE
+               END-READ
+               MOVE BW-DATE TO WS-BW-DATE
+               MOVE BW-STEP TO WS-BW-STEP
+               CLOSE BATCH-WINDOW-FILE
+           END-IF.
+           MOVE 'N' TO WS-OUT-OF-SEQUENCE.
+           IF WS-BW-DATE NOT = WS-TODAY-DATE OR WS-BW-STEP < 2
+               SET OUT-OF-SEQUENCE TO TRUE
+           END-IF.
+
+       ADVANCE-BATCH-WINDOW-PARA.
+           OPEN OUTPUT BATCH-WINDOW-FILE.
+           MOVE WS-TODAY-DATE TO BW-DATE.
+           MOVE WS-BW-STEP TO BW-STEP.
+           WRITE BW-LINE FROM BW-RECORD.
+           CLOSE BATCH-WINDOW-FILE.
+
        END PROGRAM MAIN.
