@@ -10,29 +10,33 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  BACKUP-1.
-           05 WS-ROWS-BACKUP-1 OCCURS 10 TIMES.
-               10 WS-CELL-BACKUP-1 PIC S9(5).
+           05 WS-ROWS-BACKUP-1 OCCURS 30 TIMES.
+               10 WS-CELL-BACKUP-1 PIC S9(3)V99.
        01  BACKUP-2.
-           05 WS-ROWS-BACKUP-2 OCCURS 10 TIMES.
-               10 WS-CELL-BACKUP-2 PIC S9(5).
-       01  WS-AUX1.
-           05 WS-SIGN1 PIC X.
-           05 WS-ABS1 PIC 9999.
-       01  WS-AUX2.
-           05 WS-SIGN2 PIC X.
-           05 WS-ABS2 PIC 9999.
+           05 WS-ROWS-BACKUP-2 OCCURS 30 TIMES.
+               10 WS-CELL-BACKUP-2 PIC S9(3)V99.
+       01  WS-SIGN1 PIC X.
+       01  WS-ABS1 PIC 9(3)V99.
+       01  WS-SIGN2 PIC X.
+       01  WS-ABS2 PIC 9(3)V99.
        01  WS-CNT-1 PIC 99.
        01  WS-CNT-2 PIC 99.
-       01  WS-ZEROS PIC X(50) VALUE ZEROES.
+       01  WS-ZEROS PIC X(150) VALUE ZEROES.
+       01  WS-DIV-SIGN PIC X.
+       01  WS-DIV-ABS PIC 9(3)V99.
+       01  WS-DIV-SHIFT PIC 99.
+       01  WS-OLD-TOP PIC 99.
+       01  WS-WORK-CELL-1 PIC S9(3)V99.
+       01  WS-WORK-CELL-2 PIC S9(3)V99.
        LINKAGE SECTION.
        01  OPER PIC A(3).
-      *    ADD, SUB, MUL, DER
+      *    ADD, SUB, MUL, DER, DIV, INT
        01  OP1.
-           05 WS-ROWS-1 OCCURS 10 TIMES.
-               10 WS-CELL PIC S9(5).
+           05 WS-ROWS-1 OCCURS 30 TIMES.
+               10 WS-CELL PIC S9(3)V99.
        01  OP2.
-           05 WS-ROWS-2 OCCURS 10 TIMES.
-               10 WS-CELL PIC S9(5).
+           05 WS-ROWS-2 OCCURS 30 TIMES.
+               10 WS-CELL PIC S9(3)V99.
        01  WS-TOP PIC 99.
        PROCEDURE DIVISION USING OPER, OP1, OP2, WS-TOP.
        MAIN-PROCEDURE.
@@ -53,17 +57,83 @@
                MOVE WS-ZEROS TO OP1
                MOVE 1 TO WS-CNT-1
                PERFORM DERIVATE-POL WS-TOP TIMES
+           ELSE IF OPER = "DIV" THEN
+               MOVE OP1 TO BACKUP-1
+               MOVE OP2 TO BACKUP-2
+               MOVE WS-ZEROS TO OP1
+               PERFORM FIND-MONOMIAL-PARA
+               MOVE 1 TO WS-CNT-1
+               PERFORM DIVIDE-POL WS-TOP TIMES
+           ELSE IF OPER = "INT" THEN
+               MOVE OP1 TO BACKUP-1
+               MOVE WS-ZEROS TO OP1
+               MOVE WS-TOP TO WS-OLD-TOP
+               ADD 1 TO WS-TOP
+               MOVE 1 TO WS-CNT-1
+               PERFORM INTEGRATE-POL WS-OLD-TOP TIMES
            END-IF.
            GOBACK.
 
+       FIND-MONOMIAL-PARA.
+           MOVE "0" TO WS-DIV-SIGN.
+           MOVE ZERO TO WS-DIV-ABS.
+           MOVE ZERO TO WS-DIV-SHIFT.
+           PERFORM VARYING WS-CNT-2 FROM 1 BY 1 UNTIL WS-CNT-2 > WS-TOP
+               IF WS-CELL-BACKUP-2(WS-CNT-2) NOT = 0 THEN
+                   MOVE WS-CELL-BACKUP-2(WS-CNT-2) TO WS-WORK-CELL-2
+                   PERFORM DECOMPOSE-2-PARA
+                   MOVE WS-SIGN2 TO WS-DIV-SIGN
+                   MOVE WS-ABS2 TO WS-DIV-ABS
+                   SUBTRACT WS-CNT-2 FROM WS-TOP GIVING WS-DIV-SHIFT
+               END-IF
+           END-PERFORM.
+
+       DIVIDE-POL.
+           MOVE WS-CELL-BACKUP-1(WS-CNT-1) TO WS-WORK-CELL-1.
+           PERFORM DECOMPOSE-1-PARA.
+           IF WS-DIV-ABS NOT = 0 AND WS-ABS1 NOT = 0 THEN
+               COMPUTE WS-CNT-2 = WS-CNT-1 + WS-DIV-SHIFT
+               IF WS-CNT-2 NOT > WS-TOP THEN
+                   DIVIDE WS-ABS1 BY WS-DIV-ABS GIVING WS-ABS1
+                   IF WS-ABS1 = 0 THEN
+                       MOVE "0" TO WS-SIGN1
+                   ELSE
+                       IF WS-SIGN1 = WS-DIV-SIGN THEN
+                           MOVE "0" TO WS-SIGN1
+                       ELSE
+                           MOVE "-" TO WS-SIGN1
+                       END-IF
+                   END-IF
+                   PERFORM RECOMPOSE-1-PARA
+                   MOVE WS-WORK-CELL-1 TO WS-CELL OF WS-ROWS-1(WS-CNT-2)
+               END-IF
+           END-IF.
+           ADD 1 TO WS-CNT-1.
+
+       INTEGRATE-POL.
+           COMPUTE WS-CNT-2 = WS-TOP - WS-CNT-1.
+           MOVE WS-CELL-BACKUP-1(WS-CNT-1) TO WS-WORK-CELL-1.
+           PERFORM DECOMPOSE-1-PARA.
+           IF WS-ABS1 NOT = 0 THEN
+               DIVIDE WS-ABS1 BY WS-CNT-2 GIVING WS-ABS1
+               IF WS-ABS1 = 0 THEN
+                   MOVE "0" TO WS-SIGN1
+               END-IF
+               PERFORM RECOMPOSE-1-PARA
+               MOVE WS-WORK-CELL-1 TO WS-CELL OF WS-ROWS-1(WS-CNT-1)
+           END-IF.
+           ADD 1 TO WS-CNT-1.
+
        DERIVATE-POL.
            PERFORM WITH TEST BEFORE UNTIL WS-CNT-1 = WS-TOP
-               IF WS-ROWS-BACKUP-1(WS-CNT-1) NOT = 00000 THEN
-                   MOVE WS-ROWS-BACKUP-1(WS-CNT-1) TO WS-AUX1
+               IF WS-CELL-BACKUP-1(WS-CNT-1) NOT = 0 THEN
+                   MOVE WS-CELL-BACKUP-1(WS-CNT-1) TO WS-WORK-CELL-1
+                   PERFORM DECOMPOSE-1-PARA
                    SUBTRACT WS-CNT-1 FROM WS-TOP GIVING WS-CNT-2
                    MULTIPLY WS-CNT-2 BY WS-ABS1
                    ADD 1 TO WS-CNT-1
-                   MOVE WS-AUX1 TO WS-ROWS-1(WS-CNT-1)
+                   PERFORM RECOMPOSE-1-PARA
+                   MOVE WS-WORK-CELL-1 TO WS-CELL OF WS-ROWS-1(WS-CNT-1)
                ELSE
                    ADD 1 TO WS-CNT-1
                END-IF
@@ -73,13 +143,15 @@
            MOVE WS-TOP TO WS-CNT-2.
            MOVE WS-ZEROS TO OP2.
            PERFORM WS-TOP TIMES
-               MOVE WS-ROWS-BACKUP-1(WS-CNT-1) TO WS-AUX1
-               MOVE WS-ROWS-BACKUP-2(WS-CNT-2) TO WS-AUX2
+               MOVE WS-CELL-BACKUP-1(WS-CNT-1) TO WS-WORK-CELL-1
+               PERFORM DECOMPOSE-1-PARA
+               MOVE WS-CELL-BACKUP-2(WS-CNT-2) TO WS-WORK-CELL-2
+               PERFORM DECOMPOSE-2-PARA
                MULTIPLY WS-ABS2 BY WS-ABS1
                COMPUTE WS-CNT-2 = WS-CNT-2 - WS-TOP + WS-CNT-1
                IF WS-CNT-2 > 0 THEN
                    IF WS-ABS1 = 0 THEN
-                       MOVE "00000" TO WS-ROWS-2(WS-CNT-2)
+                       MOVE ZERO TO WS-CELL OF WS-ROWS-2(WS-CNT-2)
                    ELSE
                        IF WS-SIGN1 = "-" AND WS-SIGN2 = "-" THEN
                            MOVE "0" TO WS-SIGN1
@@ -90,7 +162,9 @@
                                MOVE "0" TO WS-SIGN1
                            END-IF
                        END-IF
-                       MOVE WS-AUX1 TO WS-ROWS-2(WS-CNT-2)
+                       PERFORM RECOMPOSE-1-PARA
+                       MOVE WS-WORK-CELL-1
+                           TO WS-CELL OF WS-ROWS-2(WS-CNT-2)
                    END-IF
                END-IF
                COMPUTE WS-CNT-2 = WS-CNT-2 + WS-TOP - WS-CNT-1 - 1
@@ -102,8 +176,10 @@
            SUBTRACT 1 FROM WS-CNT-1.
 
        ADD-OR-SUB-POL.
-           MOVE WS-ROWS-1(WS-CNT-1) TO WS-AUX1.
-           MOVE WS-ROWS-2(WS-CNT-1) TO WS-AUX2.
+           MOVE WS-CELL OF WS-ROWS-1(WS-CNT-1) TO WS-WORK-CELL-1.
+           PERFORM DECOMPOSE-1-PARA.
+           MOVE WS-CELL OF WS-ROWS-2(WS-CNT-1) TO WS-WORK-CELL-2.
+           PERFORM DECOMPOSE-2-PARA.
            IF WS-SIGN1 = "0" AND WS-SIGN2 = "0" AND OPER = "ADD" THEN
                ADD WS-ABS2 TO WS-ABS1
            ELSE IF
@@ -125,9 +201,40 @@
                ADD WS-ABS2 TO WS-ABS1
            END-IF.
            IF WS-ABS1 = 0 THEN
-               MOVE "00000" TO WS-AUX1
+               MOVE "0" TO WS-SIGN1
            END-IF.
-           MOVE WS-AUX1 TO WS-ROWS-1(WS-CNT-1).
+           PERFORM RECOMPOSE-1-PARA.
+           MOVE WS-WORK-CELL-1 TO WS-CELL OF WS-ROWS-1(WS-CNT-1).
            ADD 1 TO WS-CNT-1.
 
+      *    DECOMPOSE-1-PARA/DECOMPOSE-2-PARA/RECOMPOSE-1-PARA SPLIT A
+      *    COEFFICIENT CELL INTO A SIGN FLAG AND AN UNSIGNED MAGNITUDE
+      *    (AND BACK) USING ORDINARY SIGNED ARITHMETIC ON THE WORK
+      *    CELL, RATHER THAN A FIXED-WIDTH BYTE OVERLAY, SO THE FULL
+      *    3-DIGIT INTEGER RANGE OF WS-CELL IS PRESERVED.
+       DECOMPOSE-1-PARA.
+           IF WS-WORK-CELL-1 < 0 THEN
+               MOVE "-" TO WS-SIGN1
+               COMPUTE WS-ABS1 = WS-WORK-CELL-1 * -1
+           ELSE
+               MOVE "0" TO WS-SIGN1
+               MOVE WS-WORK-CELL-1 TO WS-ABS1
+           END-IF.
+
+       RECOMPOSE-1-PARA.
+           IF WS-SIGN1 = "-" THEN
+               COMPUTE WS-WORK-CELL-1 = WS-ABS1 * -1
+           ELSE
+               MOVE WS-ABS1 TO WS-WORK-CELL-1
+           END-IF.
+
+       DECOMPOSE-2-PARA.
+           IF WS-WORK-CELL-2 < 0 THEN
+               MOVE "-" TO WS-SIGN2
+               COMPUTE WS-ABS2 = WS-WORK-CELL-2 * -1
+           ELSE
+               MOVE "0" TO WS-SIGN2
+               MOVE WS-WORK-CELL-2 TO WS-ABS2
+           END-IF.
+
        END PROGRAM ARITHMETIC-POL.
