@@ -39,6 +39,10 @@
                05 WS-A OCCURS 4 TIMES.
                    10 WS-ROWS OCCURS 4 TIMES.
                        15 WS-COLS PIC X(10) VALUE 'ADIOS'.
+           01 WS-EDIT-FIELD PIC X(20).
+           01 WS-EDIT-LEN PIC 99 VALUE 5.
+           01 WS-EDIT-TYPE PIC X(1) VALUE 'N'.
+           01 WS-EDIT-VALID PIC X(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT POLY.
@@ -46,6 +50,15 @@
                    READ POLY INTO WS-POLY
                        AT END MOVE 'Y' TO WS-EOF
                        NOT AT END
+                           MOVE SPACES TO WS-EDIT-FIELD
+                           MOVE STUDENT-ID TO WS-EDIT-FIELD
+                           CALL "INPUT-EDIT" USING WS-EDIT-FIELD,
+                               WS-EDIT-LEN, WS-EDIT-TYPE, WS-EDIT-VALID
+                           END-CALL
+                           IF WS-EDIT-VALID NOT = 'Y'
+                               DISPLAY "*** INVALID STUDENT-ID : "
+                                   STUDENT-ID
+                           END-IF
                            DISPLAY "WS-POLY: " WS-POLY
                            DISPLAY "Length: " LENGTH OF POLY
                            UNSTRING WS-POLY DELIMITED BY WS-SPACE
