@@ -11,18 +11,29 @@
        WORKING-STORAGE SECTION.
        01  WS-CNT PIC 99.
        01  WS-EXP PIC 99.
-       01  WS-ZEROS PIC X(50) VALUE ZEROES.
+       01  WS-EXP-EDIT PIC Z9.
+       01  WS-ZEROS PIC X(150) VALUE ZEROES.
+       01  WS-CELL-EDIT PIC ---9.99.
+       01  WS-REPORT-PTR PIC 999.
+       01  WS-SIGN PIC X.
+       01  WS-ABS PIC 9(3)V99.
+       01  WS-WORK-CELL PIC S9(3)V99.
        LINKAGE SECTION.
        01  COUNTER PIC 99.
        01  WS-TABLE.
            05 WS-COLS OCCURS 3 TIMES.
-               10 WS-ROWS OCCURS 10 TIMES.
-                   15 WS-CELL PIC S9(5).
+               10 WS-ROWS OCCURS 30 TIMES.
+                   15 WS-CELL PIC S9(3)V99.
        01  WS-COL PIC 9.
-       PROCEDURE DIVISION USING WS-TABLE, WS-COL, COUNTER.
+       01  WS-REPORT-LINE PIC X(80).
+       PROCEDURE DIVISION USING WS-TABLE, WS-COL, COUNTER,
+               WS-REPORT-LINE.
        MAIN-PROCEDURE.
+           MOVE 1 TO WS-REPORT-PTR.
            IF WS-COLS(WS-COL) = WS-ZEROS THEN
                DISPLAY "0" WITH NO ADVANCING
+               STRING "0" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE WITH POINTER WS-REPORT-PTR
            ELSE
                COMPUTE WS-EXP = COUNTER - 1
                MOVE 1 TO WS-CNT
@@ -32,28 +43,66 @@
 
        PRINT-POLYNOMIAL.
            IF WS-ROWS(WS-COL, WS-CNT) NOT = 00000 THEN
-               IF WS-ROWS(WS-COL, WS-CNT) = 1 THEN
+               MOVE WS-CELL(WS-COL, WS-CNT) TO WS-WORK-CELL
+               PERFORM DECOMPOSE-CELL-PARA
+               IF WS-SIGN = "0" AND WS-ABS = 1 THEN
                    DISPLAY "+" WITH NO ADVANCING
+                   STRING "+" DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE WITH POINTER WS-REPORT-PTR
                ELSE
-                   IF WS-ROWS(WS-COL, WS-CNT) = -1 THEN
+                   IF WS-SIGN = "-" AND WS-ABS = 1 THEN
                        DISPLAY "-" WITH NO ADVANCING
+                       STRING "-" DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+                           WITH POINTER WS-REPORT-PTR
                    ELSE
-                       IF WS-ROWS(WS-COL, WS-CNT) > 0 THEN
-                           DISPLAY "+" WS-ROWS(WS-COL, WS-CNT)
+                       IF WS-SIGN = "0" THEN
+                           MOVE WS-CELL(WS-COL, WS-CNT) TO WS-CELL-EDIT
+                           DISPLAY "+" FUNCTION TRIM(WS-CELL-EDIT)
                            WITH NO ADVANCING
+                           STRING "+" FUNCTION TRIM(WS-CELL-EDIT)
+                               DELIMITED BY SIZE
+                               INTO WS-REPORT-LINE
+                               WITH POINTER WS-REPORT-PTR
                        ELSE
-                           DISPLAY WS-ROWS(WS-COL, WS-CNT)
+                           MOVE WS-CELL(WS-COL, WS-CNT) TO WS-CELL-EDIT
+                           DISPLAY FUNCTION TRIM(WS-CELL-EDIT)
                            WITH NO ADVANCING
+                           STRING FUNCTION TRIM(WS-CELL-EDIT)
+                               DELIMITED BY SIZE
+                               INTO WS-REPORT-LINE
+                               WITH POINTER WS-REPORT-PTR
                        END-IF
                    END-IF
                END-IF
                IF WS-EXP > 0 THEN
                    IF WS-EXP > 1 THEN
                        DISPLAY "x^" WS-EXP WITH NO ADVANCING
+                       MOVE WS-EXP TO WS-EXP-EDIT
+                       STRING "x^" FUNCTION TRIM(WS-EXP-EDIT)
+                           DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+                           WITH POINTER WS-REPORT-PTR
                    ELSE
                        DISPLAY "x" WITH NO ADVANCING
+                       STRING "x" DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+                           WITH POINTER WS-REPORT-PTR
                END-IF
            END-IF.
            SUBTRACT 1 FROM WS-EXP
            ADD 1 TO WS-CNT.
+
+      *    DECOMPOSE-CELL-PARA SPLITS A POLYNOMIAL CELL INTO A SIGN
+      *    FLAG AND AN UNSIGNED MAGNITUDE USING ORDINARY SIGNED
+      *    ARITHMETIC, SO THE FULL 3-DIGIT INTEGER RANGE OF WS-CELL
+      *    IS PRESERVED (NO FIXED-WIDTH OVERLAY TO OUTGROW).
+       DECOMPOSE-CELL-PARA.
+           IF WS-WORK-CELL < 0 THEN
+               MOVE "-" TO WS-SIGN
+               COMPUTE WS-ABS = WS-WORK-CELL * -1
+           ELSE
+               MOVE "0" TO WS-SIGN
+               MOVE WS-WORK-CELL TO WS-ABS
+           END-IF.
        END PROGRAM PRINT-POLYNOMIAL.
