@@ -1,7 +1,12 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Composes a chain of polynomials by Horner's method.
+      *          Given operands OP1, OP2 (and, when WS-OPERAND-COUNT
+      *          is greater than 2, OP3) this builds
+      *          OP1(OP2(x)), or OP1(OP2(OP3(x))) when a third operand
+      *          is supplied, left to right, one pairwise composition
+      *          at a time. The result is returned in OP1.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,31 +15,42 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  BACKUP-1.
-           05 WS-ROWS-BACKUP-1 OCCURS 10 TIMES.
-               10 WS-CELL-BACKUP-1 PIC S9(5).
+           05 WS-ROWS-BACKUP-1 OCCURS 30 TIMES.
+               10 WS-CELL-BACKUP-1 PIC S9(3)V99.
        01  BACKUP-2.
-           05 WS-ROWS-BACKUP-2 OCCURS 10 TIMES.
-               10 WS-CELL-BACKUP-2 PIC S9(5).
+           05 WS-ROWS-BACKUP-2 OCCURS 30 TIMES.
+               10 WS-CELL-BACKUP-2 PIC S9(3)V99.
        01  WS-CNT-1 PIC 99.
        01  OPERATION PIC A(3).
-       01  WS-ZEROS PIC X(50) VALUE ZEROES.
+       01  WS-ZEROS PIC X(150) VALUE ZEROES.
        LINKAGE SECTION.
        01  OP1.
-           05 WS-ROWS-1 OCCURS 10 TIMES.
-               10 WS-CELL PIC S9(5).
+           05 WS-ROWS-1 OCCURS 30 TIMES.
+               10 WS-CELL PIC S9(3)V99.
        01  OP2.
-           05 WS-ROWS-2 OCCURS 10 TIMES.
-               10 WS-CELL PIC S9(5).
+           05 WS-ROWS-2 OCCURS 30 TIMES.
+               10 WS-CELL PIC S9(3)V99.
+       01  OP3.
+           05 WS-ROWS-3 OCCURS 30 TIMES.
+               10 WS-CELL PIC S9(3)V99.
        01  WS-TOP PIC 99.
-       PROCEDURE DIVISION USING OP1, OP2, WS-TOP.
+       01  WS-OPERAND-COUNT PIC 9.
+       PROCEDURE DIVISION USING OP1, OP2, OP3, WS-TOP, WS-OPERAND-COUNT.
        MAIN-PROCEDURE.
+           PERFORM COMPOSE-PAIR-PARA.
+           IF WS-OPERAND-COUNT > 2
+               MOVE OP3 TO OP2
+               PERFORM COMPOSE-PAIR-PARA
+           END-IF.
+           GOBACK.
+
+       COMPOSE-PAIR-PARA.
            MOVE 1 TO WS-CNT-1
            MOVE OP1 TO BACKUP-1
            MOVE WS-ZEROS TO OP1.
            MOVE WS-ZEROS TO BACKUP-2.
            PERFORM COMPOSITE WS-TOP TIMES.
            MOVE BACKUP-2 TO OP1.
-           GOBACK.
 
        COMPOSITE.
            MOVE "MUL" TO OPERATION.
